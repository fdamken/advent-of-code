@@ -0,0 +1,19 @@
+      *    SHARED ELAPSED-TIME PARAGRAPH - DERIVES WS-ELAPSED-SECONDS
+      *    FROM WS-START-TIME AND WS-END-TIME (BOTH HHMMSSHH, AS MOVED
+      *    FROM FUNCTION CURRENT-DATE(9:8) BY THE CALLER). ASSUMES THE
+      *    RUN DOES NOT STRADDLE MIDNIGHT, WHICH IS TRUE OF EVERY
+      *    DAY-NN BATCH JOB THIS COPYBOOK IS USED BY.
+           COMPUTE-ELAPSED-SECONDS.
+             COMPUTE WS-ELAPSED-START-TOTAL =
+                 FUNCTION NUMVAL(WS-START-TIME(1:2)) * 3600 +
+                 FUNCTION NUMVAL(WS-START-TIME(3:2)) * 60 +
+                 FUNCTION NUMVAL(WS-START-TIME(5:2)) +
+                 FUNCTION NUMVAL(WS-START-TIME(7:2)) / 100
+             COMPUTE WS-ELAPSED-END-TOTAL =
+                 FUNCTION NUMVAL(WS-END-TIME(1:2)) * 3600 +
+                 FUNCTION NUMVAL(WS-END-TIME(3:2)) * 60 +
+                 FUNCTION NUMVAL(WS-END-TIME(5:2)) +
+                 FUNCTION NUMVAL(WS-END-TIME(7:2)) / 100
+             COMPUTE WS-ELAPSED-SECONDS =
+                 WS-ELAPSED-END-TOTAL - WS-ELAPSED-START-TOTAL
+           .
