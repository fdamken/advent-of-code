@@ -0,0 +1,17 @@
+      *    SHARED NUMERIC-FIELD VALIDATION PARAGRAPH - SETS
+      *    WS-NUMVAL-VALID FROM FUNCTION TEST-NUMVAL ON
+      *    WS-NUMVAL-INPUT, AND, WHEN VALID, CONVERTS IT INTO
+      *    WS-NUMVAL-RESULT WITH FUNCTION NUMVAL. THE CALLER IS
+      *    RESPONSIBLE FOR MOVING THE FIELD UNDER TEST INTO
+      *    WS-NUMVAL-INPUT FIRST, AND FOR MOVING WS-NUMVAL-RESULT
+      *    INTO A FIELD OF ITS OWN PICTURE AFTERWARDS.
+           VALIDATE-NUMERIC-FIELD.
+             IF FUNCTION TEST-NUMVAL(WS-NUMVAL-INPUT) = ZERO
+               MOVE 1 TO WS-NUMVAL-VALID
+               MOVE FUNCTION NUMVAL(WS-NUMVAL-INPUT)
+                 TO WS-NUMVAL-RESULT
+             ELSE
+               MOVE 0 TO WS-NUMVAL-VALID
+               MOVE ZERO TO WS-NUMVAL-RESULT
+             END-IF
+           .
