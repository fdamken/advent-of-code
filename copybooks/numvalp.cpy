@@ -0,0 +1,17 @@
+      *    shared numeric-field validation paragraph - sets
+      *    WS-Numval-Valid from FUNCTION TEST-NUMVAL on
+      *    WS-Numval-Input, and, when valid, converts it into
+      *    WS-Numval-Result with FUNCTION NUMVAL. the caller is
+      *    responsible for moving the field under test into
+      *    WS-Numval-Input first, and for moving WS-Numval-Result
+      *    into a field of its own picture afterwards.
+           validate-numeric-field.
+             if function test-numval(WS-Numval-Input) = zero
+               move 1 to WS-Numval-Valid
+               move function numval(WS-Numval-Input)
+                 to WS-Numval-Result
+             else
+               move 0 to WS-Numval-Valid
+               move zero to WS-Numval-Result
+             end-if
+           .
