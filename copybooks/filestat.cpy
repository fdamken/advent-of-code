@@ -0,0 +1,8 @@
+      *    standard file-status record, shared by every Day-NN program
+      *    that needs to tell a genuine I/O error apart from a normal
+      *    end-of-file on its main input file.
+             01 WS-File-Status.
+                05 WS-File-Status-Code pic X(2).
+                88 WS-File-Status-OK      value "00".
+                88 WS-File-Status-EOF     value "10".
+                88 WS-File-Status-Error   value "30" thru "99".
