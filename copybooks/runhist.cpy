@@ -0,0 +1,18 @@
+      *    shared run-history record, appended to by every Day-NN
+      *    program with its start time, end time and elapsed duration,
+      *    so a slow-down in any one day's job shows up in a single
+      *    history file instead of nobody noticing until it is bad.
+             01 WS-RunHistory-Line.
+                05 WS-RunHistory-Year     pic X(4).
+                05 FILLER                 pic X(1) value space.
+                05 WS-RunHistory-Day      pic X(2).
+                05 FILLER                 pic X(1) value space.
+                05 WS-RunHistory-Program  pic X(10).
+                05 FILLER                 pic X(1) value space.
+                05 WS-RunHistory-Date     pic X(10).
+                05 FILLER                 pic X(1) value space.
+                05 WS-RunHistory-Start    pic X(8).
+                05 FILLER                 pic X(1) value space.
+                05 WS-RunHistory-End      pic X(8).
+                05 FILLER                 pic X(1) value space.
+                05 WS-RunHistory-Elapsed  pic Z(5)9.99.
