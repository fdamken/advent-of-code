@@ -0,0 +1,19 @@
+      *    shared elapsed-time paragraph - derives WS-Elapsed-Seconds
+      *    from WS-Start-Time and WS-End-Time (both HHMMSShh, as moved
+      *    from FUNCTION CURRENT-DATE(9:8) by the caller). Assumes the
+      *    run does not straddle midnight, which is true of every
+      *    Day-NN batch job this copybook is used by.
+           compute-elapsed-seconds.
+             compute WS-Elapsed-Start-Total =
+                 function numval(WS-Start-Time(1:2)) * 3600 +
+                 function numval(WS-Start-Time(3:2)) * 60 +
+                 function numval(WS-Start-Time(5:2)) +
+                 function numval(WS-Start-Time(7:2)) / 100
+             compute WS-Elapsed-End-Total =
+                 function numval(WS-End-Time(1:2)) * 3600 +
+                 function numval(WS-End-Time(3:2)) * 60 +
+                 function numval(WS-End-Time(5:2)) +
+                 function numval(WS-End-Time(7:2)) / 100
+             compute WS-Elapsed-Seconds =
+                 WS-Elapsed-End-Total - WS-Elapsed-Start-Total
+           .
