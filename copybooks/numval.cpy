@@ -0,0 +1,13 @@
+      *    shared numeric-field validation working storage, paired
+      *    with the "validate-numeric-field" paragraph in
+      *    numvalp.cpy, so every FUNCTION NUMVAL call site checks a
+      *    field the same way instead of repeating its own
+      *    FUNCTION TEST-NUMVAL/FUNCTION NUMVAL pair. the caller
+      *    moves the field to be checked into WS-Numval-Input,
+      *    performs validate-numeric-field, then looks at
+      *    WS-Numval-Is-Valid before trusting WS-Numval-Result.
+             01 WS-Numval-Input  pic X(20).
+             01 WS-Numval-Result pic S9(16)V9(4).
+             01 WS-Numval-Valid  pic 9 value 0.
+                88 WS-Numval-Is-Valid   value 1.
+                88 WS-Numval-Is-Invalid value 0.
