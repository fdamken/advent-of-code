@@ -0,0 +1,8 @@
+      *    SHARED ELAPSED-TIME WORKING STORAGE, PAIRED WITH THE
+      *    "COMPUTE-ELAPSED-SECONDS" PARAGRAPH IN ELAPSEDP.CPY, SO
+      *    EVERY DAY-NN PROGRAM TIMES ITS OWN RUN THE SAME WAY.
+             01 WS-START-TIME PIC X(8).
+             01 WS-END-TIME   PIC X(8).
+             01 WS-ELAPSED-START-TOTAL PIC 9(6)V99.
+             01 WS-ELAPSED-END-TOTAL   PIC 9(6)V99.
+             01 WS-ELAPSED-SECONDS     PIC 9(6)V99.
