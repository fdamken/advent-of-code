@@ -0,0 +1,13 @@
+      *    SHARED NUMERIC-FIELD VALIDATION WORKING STORAGE, PAIRED
+      *    WITH THE "VALIDATE-NUMERIC-FIELD" PARAGRAPH IN
+      *    NUMVALP.CPY, SO EVERY FUNCTION NUMVAL CALL SITE CHECKS A
+      *    FIELD THE SAME WAY INSTEAD OF REPEATING ITS OWN
+      *    FUNCTION TEST-NUMVAL/FUNCTION NUMVAL PAIR. THE CALLER
+      *    MOVES THE FIELD TO BE CHECKED INTO WS-NUMVAL-INPUT,
+      *    PERFORMS VALIDATE-NUMERIC-FIELD, THEN LOOKS AT
+      *    WS-NUMVAL-IS-VALID BEFORE TRUSTING WS-NUMVAL-RESULT.
+             01 WS-NUMVAL-INPUT  PIC X(20).
+             01 WS-NUMVAL-RESULT PIC S9(16)V9(4).
+             01 WS-NUMVAL-VALID  PIC 9 VALUE 0.
+                88 WS-NUMVAL-IS-VALID   VALUE 1.
+                88 WS-NUMVAL-IS-INVALID VALUE 0.
