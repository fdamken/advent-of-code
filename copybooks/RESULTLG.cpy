@@ -0,0 +1,17 @@
+      *    SHARED RESULTS-LEDGER RECORD, APPENDED TO BY EVERY DAY-NN
+      *    PROGRAM SO A BATCH DRIVER, A GOLDEN-ANSWER REGRESSION
+      *    CHECK, OR A YEAR-OVER-YEAR TREND REPORT CAN ALL READ ONE
+      *    CONSOLIDATED HISTORY OF ANSWERS INSTEAD OF EACH PROGRAM
+      *    KEEPING ITS OWN ONE-OFF LEDGER LAYOUT.
+             01 WS-LEDGER-LINE.
+                05 WS-LEDGER-YEAR      PIC X(4).
+                05 FILLER              PIC X(1) VALUE SPACE.
+                05 WS-LEDGER-DAY       PIC X(2).
+                05 FILLER              PIC X(1) VALUE SPACE.
+                05 WS-LEDGER-DATE      PIC X(10).
+                05 FILLER              PIC X(1) VALUE SPACE.
+                05 WS-LEDGER-INPUTFILE PIC X(20).
+                05 FILLER              PIC X(1) VALUE SPACE.
+                05 WS-LEDGER-PART      PIC X(20).
+                05 FILLER              PIC X(1) VALUE SPACE.
+                05 WS-LEDGER-ANSWER    PIC Z(16).
