@@ -0,0 +1,15 @@
+      *    SHARED EXCEPTIONS LEDGER, APPENDED TO BY EVERY DAY-NN
+      *    PROGRAM'S REJECT/EXCEPTION/RECONCILIATION PARAGRAPHS SO ONE
+      *    FILE SHOWS EVERY FLAGGED RECORD ACROSS EVERY DAY INSTEAD OF
+      *    EACH PROGRAM'S OWN ONE-OFF REJECTS/EXCEPTIONS LOG BEING THE
+      *    ONLY PLACE IT SHOWS UP.
+             01 WS-EXCEPTIONLEDGER-LINE.
+                05 WS-EXCEPTIONLEDGER-YEAR    PIC X(4).
+                05 FILLER                     PIC X(1) VALUE SPACE.
+                05 WS-EXCEPTIONLEDGER-DAY     PIC X(2).
+                05 FILLER                     PIC X(1) VALUE SPACE.
+                05 WS-EXCEPTIONLEDGER-PROGRAM PIC X(10).
+                05 FILLER                     PIC X(1) VALUE SPACE.
+                05 WS-EXCEPTIONLEDGER-LINENO  PIC Z(8).
+                05 FILLER                     PIC X(1) VALUE SPACE.
+                05 WS-EXCEPTIONLEDGER-REASON  PIC X(40).
