@@ -0,0 +1,17 @@
+      *    shared results-ledger record, appended to by every Day-NN
+      *    program so a batch driver, a golden-answer regression
+      *    check, or a year-over-year trend report can all read one
+      *    consolidated history of answers instead of each program
+      *    keeping its own one-off ledger layout.
+             01 WS-Ledger-Line.
+                05 WS-Ledger-Year      pic X(4).
+                05 FILLER              pic X(1) value space.
+                05 WS-Ledger-Day       pic X(2).
+                05 FILLER              pic X(1) value space.
+                05 WS-Ledger-Date      pic X(10).
+                05 FILLER              pic X(1) value space.
+                05 WS-Ledger-InputFile pic X(20).
+                05 FILLER              pic X(1) value space.
+                05 WS-Ledger-Part      pic X(20).
+                05 FILLER              pic X(1) value space.
+                05 WS-Ledger-Answer    pic Z(16).
