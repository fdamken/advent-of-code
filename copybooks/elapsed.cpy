@@ -0,0 +1,8 @@
+      *    shared elapsed-time working storage, paired with the
+      *    "compute-elapsed-seconds" paragraph in elapsedp.cpy, so
+      *    every Day-NN program times its own run the same way.
+             01 WS-Start-Time pic X(8).
+             01 WS-End-Time   pic X(8).
+             01 WS-Elapsed-Start-Total pic 9(6)V99.
+             01 WS-Elapsed-End-Total   pic 9(6)V99.
+             01 WS-Elapsed-Seconds     pic 9(6)V99.
