@@ -0,0 +1,15 @@
+      *    shared exceptions ledger, appended to by every Day-NN
+      *    program's reject/exception/reconciliation paragraphs so one
+      *    file shows every flagged record across every day instead of
+      *    each program's own one-off rejects/exceptions log being the
+      *    only place it shows up.
+             01 WS-ExceptionLedger-Line.
+                05 WS-ExceptionLedger-Year    pic X(4).
+                05 FILLER                     pic X(1) value space.
+                05 WS-ExceptionLedger-Day     pic X(2).
+                05 FILLER                     pic X(1) value space.
+                05 WS-ExceptionLedger-Program pic X(10).
+                05 FILLER                     pic X(1) value space.
+                05 WS-ExceptionLedger-LineNo  pic Z(8).
+                05 FILLER                     pic X(1) value space.
+                05 WS-ExceptionLedger-Reason  pic X(40).
