@@ -0,0 +1,8 @@
+      *    standard file-status record, shared by every Day-NN program
+      *    that needs to tell a genuine I/O error apart from a normal
+      *    end-of-file on its main input file.
+             01 WS-File-Status.
+                05 WS-File-Status-Code PIC X(2).
+                88 WS-File-Status-OK      VALUE "00".
+                88 WS-File-Status-EOF     VALUE "10".
+                88 WS-File-Status-Error   VALUE "30" THRU "99".
