@@ -0,0 +1,18 @@
+      *    SHARED RUN-HISTORY RECORD, APPENDED TO BY EVERY DAY-NN
+      *    PROGRAM WITH ITS START TIME, END TIME AND ELAPSED DURATION,
+      *    SO A SLOW-DOWN IN ANY ONE DAY'S JOB SHOWS UP IN A SINGLE
+      *    HISTORY FILE INSTEAD OF NOBODY NOTICING UNTIL IT IS BAD.
+             01 WS-RUNHISTORY-LINE.
+                05 WS-RUNHISTORY-YEAR     PIC X(4).
+                05 FILLER                 PIC X(1) VALUE SPACE.
+                05 WS-RUNHISTORY-DAY      PIC X(2).
+                05 FILLER                 PIC X(1) VALUE SPACE.
+                05 WS-RUNHISTORY-PROGRAM  PIC X(10).
+                05 FILLER                 PIC X(1) VALUE SPACE.
+                05 WS-RUNHISTORY-DATE     PIC X(10).
+                05 FILLER                 PIC X(1) VALUE SPACE.
+                05 WS-RUNHISTORY-START    PIC X(8).
+                05 FILLER                 PIC X(1) VALUE SPACE.
+                05 WS-RUNHISTORY-END      PIC X(8).
+                05 FILLER                 PIC X(1) VALUE SPACE.
+                05 WS-RUNHISTORY-ELAPSED  PIC Z(5)9.99.
