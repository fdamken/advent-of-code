@@ -0,0 +1,277 @@
+       identification division.
+           program-id. Day-Batch-Driver.
+      *    runs every day's consolidated program in sequence for one
+      *    year's worth of input, then prints a single end-of-run
+      *    summary pulled straight from the shared results-ledger and
+      *    run-history files instead of making anyone go scrape six
+      *    separate job logs by hand.
+      *
+      *    which programs to run, and which input file each one reads,
+      *    comes from batch-manifest.txt rather than being hardcoded
+      *    here - adding a day (or a whole new year's worth of them)
+      *    is a new manifest row, not a recompile of this driver. each
+      *    day's program still decides for itself what counts as
+      *    "input.txt" - this driver just points AOC_INPUT_FILE at the
+      *    manifest row's input path before each call, the same way an
+      *    operator would set it by hand for a one-off run. a day
+      *    whose input file is missing reports itself via the usual
+      *    "input file not found or unreadable" message and returns
+      *    control here instead of aborting the batch.
+      *
+      *    expects to be run from the 2022 directory, with every
+      *    program named in batch-manifest.txt compiled as a callable
+      *    subprogram alongside it.
+       environment division.
+           input-output section.
+             file-control.
+      *        one row per program to run: year, day, program-id and
+      *        the input file that program should read for this batch.
+               select BatchManifest assign to "batch-manifest.txt"
+                 organization is line sequential
+                 file status is WS-Manifest-Status.
+      *        re-read after the batch completes, purely to build the
+      *        summary - never written to by this program.
+               select ResultsLedger assign to "results-ledger.txt"
+                 organization is line sequential
+                 file status is WS-File-Status-Code.
+               select RunHistory assign to "run-history.txt"
+                 organization is line sequential
+                 file status is WS-History-Status.
+      *        re-read the same way as ResultsLedger, purely so the
+      *        end-of-run confirmation screen can tell the operator
+      *        how many records this run rejected, not just how many
+      *        it processed.
+               select ExceptionLedger assign to "exceptions-ledger.txt"
+                 organization is line sequential
+                 file status is WS-ExceptionLedger-Status.
+       data division.
+           file section.
+             fd BatchManifest.
+                01 BatchManifest-Line pic X(121).
+             fd ResultsLedger.
+                01 ResultsLedger-Line pic X(80).
+             fd RunHistory.
+                01 RunHistory-Line pic X(60).
+             fd ExceptionLedger.
+                01 ExceptionLedger-Line pic X(80).
+           working-storage section.
+             copy "filestat.cpy".
+             01 WS-Manifest-Status pic XX.
+             88 WS-Manifest-OK     value "00".
+             88 WS-Manifest-Error  value "30" thru "99".
+             01 WS-Manifest-Record.
+                05 WS-Manifest-Year      pic X(4).
+                05 FILLER                pic X(1).
+                05 WS-Manifest-Day       pic X(2).
+                05 FILLER                pic X(1).
+                05 WS-Manifest-Program   pic X(12).
+                05 FILLER                pic X(1).
+                05 WS-Manifest-InputPath pic X(100).
+             01 WS-Manifest-Trimmed-Path pic X(100).
+             01 WS-History-Status pic XX.
+             88 WS-History-OK     value "00".
+             88 WS-History-EOF    value "10".
+             01 WS-ExceptionLedger-Status pic XX.
+             88 WS-ExceptionLedger-OK  value "00".
+             88 WS-ExceptionLedger-EOF value "10".
+             copy "resultlg.cpy".
+             copy "runhist.cpy".
+             01 WS-EOF               pic 9 value zero.
+      *      how many ledger/history rows already existed before this
+      *      batch started, so the summary only shows what this run
+      *      actually produced, not every run that ever appended here.
+             01 WS-Ledger-StartCount  pic 9(08) value zero.
+             01 WS-Ledger-LineNo      pic 9(08) value zero.
+             01 WS-History-StartCount pic 9(08) value zero.
+             01 WS-History-LineNo     pic 9(08) value zero.
+             01 WS-ExceptionLedger-StartCount pic 9(08) value zero.
+             01 WS-ExceptionLedger-LineNo     pic 9(08) value zero.
+             01 WS-DaysRun            pic 9(02) value zero.
+      *      counts shown on the end-of-run operator confirmation
+      *      screen - processed and rejected come straight out of the
+      *      ledger/exception-ledger line counts above, read is just
+      *      the two of them added back together.
+             01 WS-RecordsRead        pic 9(08) value zero.
+             01 WS-RecordsRead-Disp   pic Z(8).
+             01 WS-RecordsProcessed      pic 9(08) value zero.
+             01 WS-RecordsProcessed-Disp pic Z(8).
+             01 WS-RecordsRejected       pic 9(08) value zero.
+             01 WS-RecordsRejected-Disp  pic Z(8).
+             01 WS-Operator-Confirm pic X(1).
+       procedure division.
+           display "===== Advent of Code 2022 batch run starting ====="
+           perform count-ledger-lines
+           perform count-history-lines
+           perform count-exception-lines
+           perform run-manifest
+           display "===== batch run finished, " WS-DaysRun
+             " program(s) called ====="
+           perform print-summary
+           perform confirm-run-summary
+           goback.
+
+           run-manifest.
+             open input BatchManifest
+             if WS-Manifest-Error
+               display "Day-Batch-Driver: no batch-manifest.txt "
+                 "found, nothing to run"
+             else
+               move zero to WS-EOF
+               perform until WS-EOF = 1
+                 read BatchManifest into WS-Manifest-Record
+                   at end move 1 to WS-EOF
+                   not at end perform run-manifest-entry
+                 end-read
+               end-perform
+               close BatchManifest
+             end-if
+           .
+
+           run-manifest-entry.
+             display "----- Day " WS-Manifest-Day " ("
+               function trim(WS-Manifest-Program) ") -----"
+             move function trim(WS-Manifest-InputPath)
+               to WS-Manifest-Trimmed-Path
+             display "AOC_INPUT_FILE" upon environment-name
+             display WS-Manifest-Trimmed-Path upon environment-value
+             call WS-Manifest-Program
+             add 1 to WS-DaysRun
+           .
+
+           count-ledger-lines.
+             move zero to WS-EOF
+             open input ResultsLedger
+             if WS-File-Status-Error
+               move zero to WS-Ledger-StartCount
+             else
+               perform until WS-EOF = 1
+                 read ResultsLedger into WS-Ledger-Line
+                   at end move 1 to WS-EOF
+                   not at end add 1 to WS-Ledger-StartCount
+                 end-read
+               end-perform
+               close ResultsLedger
+             end-if
+           .
+
+           count-history-lines.
+             move zero to WS-EOF
+             open input RunHistory
+             if not WS-History-OK
+               move zero to WS-History-StartCount
+             else
+               perform until WS-EOF = 1
+                 read RunHistory into WS-RunHistory-Line
+                   at end move 1 to WS-EOF
+                   not at end add 1 to WS-History-StartCount
+                 end-read
+               end-perform
+               close RunHistory
+             end-if
+           .
+
+           count-exception-lines.
+             move zero to WS-EOF
+             open input ExceptionLedger
+             if not WS-ExceptionLedger-OK
+               move zero to WS-ExceptionLedger-StartCount
+             else
+               perform until WS-EOF = 1
+                 read ExceptionLedger
+                   at end move 1 to WS-EOF
+                   not at end add 1 to WS-ExceptionLedger-StartCount
+                 end-read
+               end-perform
+               close ExceptionLedger
+             end-if
+           .
+
+           print-summary.
+             display " "
+             display "Results this run:"
+             move zero to WS-EOF
+             move zero to WS-Ledger-LineNo
+             open input ResultsLedger
+             if not WS-File-Status-Error
+               perform until WS-EOF = 1
+                 read ResultsLedger into WS-Ledger-Line
+                   at end move 1 to WS-EOF
+                   not at end
+                     add 1 to WS-Ledger-LineNo
+                     if WS-Ledger-LineNo > WS-Ledger-StartCount
+                       display "  " WS-Ledger-Year "-" WS-Ledger-Day
+                         " " WS-Ledger-Part ": " WS-Ledger-Answer
+                     end-if
+                 end-read
+               end-perform
+               close ResultsLedger
+             end-if
+             display " "
+             display "Run history this run:"
+             move zero to WS-EOF
+             move zero to WS-History-LineNo
+             open input RunHistory
+             if WS-History-OK
+               perform until WS-EOF = 1
+                 read RunHistory into WS-RunHistory-Line
+                   at end move 1 to WS-EOF
+                   not at end
+                     add 1 to WS-History-LineNo
+                     if WS-History-LineNo > WS-History-StartCount
+                       display "  " WS-RunHistory-Program
+                         " start " WS-RunHistory-Start
+                         " end " WS-RunHistory-End
+                         " elapsed " WS-RunHistory-Elapsed "s"
+                     end-if
+                 end-read
+               end-perform
+               close RunHistory
+             end-if
+             display " "
+             display "Exceptions logged this run:"
+             move zero to WS-EOF
+             move zero to WS-ExceptionLedger-LineNo
+             open input ExceptionLedger
+             if WS-ExceptionLedger-OK
+               perform until WS-EOF = 1
+                 read ExceptionLedger
+                   at end move 1 to WS-EOF
+                   not at end
+                     add 1 to WS-ExceptionLedger-LineNo
+                     if WS-ExceptionLedger-LineNo
+                         > WS-ExceptionLedger-StartCount
+                       display "  " ExceptionLedger-Line
+                     end-if
+                 end-read
+               end-perform
+               close ExceptionLedger
+             else
+               move WS-ExceptionLedger-StartCount
+                 to WS-ExceptionLedger-LineNo
+             end-if
+           .
+
+           confirm-run-summary.
+             compute WS-RecordsProcessed =
+               WS-Ledger-LineNo - WS-Ledger-StartCount
+             compute WS-RecordsRejected =
+               WS-ExceptionLedger-LineNo - WS-ExceptionLedger-StartCount
+             compute WS-RecordsRead =
+               WS-RecordsProcessed + WS-RecordsRejected
+             move WS-RecordsRead to WS-RecordsRead-Disp
+             move WS-RecordsProcessed to WS-RecordsProcessed-Disp
+             move WS-RecordsRejected to WS-RecordsRejected-Disp
+             display " "
+             display "===== end-of-run confirmation ====="
+             display "  records read      : " WS-RecordsRead-Disp
+             display "  records processed : " WS-RecordsProcessed-Disp
+             display "  records rejected  : " WS-RecordsRejected-Disp
+             display "operator: enter Y to confirm this run's "
+               "results, anything else to flag it for review"
+             accept WS-Operator-Confirm from console
+             if WS-Operator-Confirm = "Y" or WS-Operator-Confirm = "y"
+               display "run confirmed by operator"
+             else
+               display "run not confirmed - flagged for review"
+             end-if
+           .
