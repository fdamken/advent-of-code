@@ -0,0 +1,429 @@
+       identification division.
+           program-id. Day-03c.
+      *    combines the compartment-duplicate total (03a.cbl) and the
+      *    group-duplicate total (03b.cbl) into one pass over
+      *    Rucksacks, since both totals are always requested together
+      *    for the weekly inventory audit.
+       environment division.
+           input-output section.
+             file-control.
+      *        the input file defaults to "input.txt" but can be
+      *        pointed at any file via the AOC_INPUT_FILE environment
+      *        variable, without touching anything on disk.
+               select Rucksacks assign to dynamic WS-Input-File-Name
+                 organization is line sequential
+                 file status is WS-File-Status-Code.
+               select ExceptionsLog assign to "day03c-exceptions.txt"
+                 organization is line sequential.
+      *        every flagged rucksack or group also lands here, so one
+      *        file shows every flagged record across every day
+      *        instead of each program's own one-off exceptions log
+      *        being the only place it shows up.
+               select ExceptionLedger assign to "exceptions-ledger.txt"
+                 organization is line sequential
+                 file status is WS-Extend-Status.
+               select PriorityReport assign to "day03c-priorities.txt"
+                 organization is line sequential.
+               select ResultsLedger assign to "results-ledger.txt"
+                 organization is line sequential
+                 file status is WS-Extend-Status.
+      *        one row per run, so a slow day's job shows up in the
+      *        history instead of only ever being noticed by eye.
+               select RunHistory assign to "run-history.txt"
+                 organization is line sequential
+                 file status is WS-Extend-Status.
+       data division.
+           file section.
+             fd Rucksacks.
+                01 Rucksacks-FILE.
+                   05 Item pic A(200).
+             fd ExceptionsLog.
+                01 ExceptionsLog-Line pic X(220).
+             fd ExceptionLedger.
+                01 ExceptionLedger-Line pic X(80).
+             fd PriorityReport.
+                01 PriorityReport-Line pic X(60).
+             fd ResultsLedger.
+                01 ResultsLedger-Line pic X(80).
+             fd RunHistory.
+                01 RunHistory-Line pic X(60).
+           working-storage section.
+             copy "filestat.cpy".
+             copy "elapsed.cpy".
+             01 WS-Input-File-Name pic X(100) value "input.txt".
+             01 WS-Extend-Status pic XX.
+             01 WS-Rucksacks.
+                05 WS-Item pic A(200).
+                05 WS-Item-Table
+                   redefines WS-Item
+                   pic A
+                   occurs 200 times.
+             01 WS-ItemLength pic 999.
+             01 WS-Str pic A(200).
+             01 WS-Str-Table redefines WS-Str pic A occurs 200 times.
+             01 WS-StrLength pic 999.
+             01 WS-Duplicate pic A.
+             01 WS-DuplicatePriority pic 9(10).
+             01 WS-i pic 9(10).
+             01 WS-j pic 9(10).
+             01 WS-m pic 99.
+             01 WS-EOF pic 9 value zero.
+             01 WS-LineNo pic 9(08) value zero.
+             01 WS-OrdBaseLower pic 9(19).
+             01 WS-OrdBaseUpper pic 9(19).
+      *      compartment-split bookkeeping, one rucksack at a time.
+             01 WS-Compartment pic 9.
+             01 WS-CompartmentItems pic A(200) occurs 2 times.
+             01 WS-CompartmentItemLengths pic 999 occurs 2 times.
+             01 WS-CompartmentTotalPriority pic 9(10) value zero.
+             01 WS-CompartmentTotalPriority-Display pic Z(10).
+             01 WS-CompartmentExceptionCount pic 9(08) value zero.
+             01 WS-OddLength pic 9 value zero.
+             01 WS-OddLengthCount pic 9(08) value zero.
+      *      group-match bookkeeping, WS-GroupSize rucksacks at a
+      *      time - overridable from the command line.
+             01 WS-GroupSize-Param pic X(04).
+             01 WS-GroupSize pic 9(02) value 3.
+             01 WS-Group pic 99.
+             01 WS-GroupNo pic 9(08) value zero.
+             01 WS-GroupItems pic A(200)
+                occurs 1 to 100 times depending on WS-GroupSize.
+             01 WS-GroupItemLengths pic 999
+                occurs 1 to 100 times depending on WS-GroupSize.
+             01 WS-GroupTotalPriority pic 9(10) value zero.
+             01 WS-GroupTotalPriority-Display pic Z(10).
+             01 WS-GroupExceptionCount pic 9(08) value zero.
+             01 WS-NoDuplicateFound pic 9 value zero.
+             01 WS-FoundInAll pic 9.
+             01 WS-FoundInThis pic 9.
+             01 WS-Exception-Line.
+                05 WS-Exception-LineNo pic Z(8).
+                05 FILLER pic X(3) value " - ".
+                05 WS-Exception-Reason pic X(40).
+             01 WS-Exception-ContinuationLine.
+                05 FILLER pic X(11) value spaces.
+                05 WS-Exception-ContinuationItem pic A(200).
+             01 WS-Priority-Line.
+                05 WS-Priority-Kind pic X(11).
+                05 WS-Priority-LineNo pic Z(8).
+                05 FILLER pic X(1) value space.
+                05 WS-Priority-Item pic A.
+                05 FILLER pic X(1) value space.
+                05 WS-Priority-Value pic Z(10).
+             copy "resultlg.cpy".
+             copy "runhist.cpy".
+             copy "exceplg.cpy".
+             copy "numval.cpy".
+             01 WS-RunDate pic X(10).
+             01 WS-CurrentDate pic X(8).
+       procedure division.
+           move function current-date(9:8) to WS-Start-Time
+           move function current-date(1:8) to WS-CurrentDate
+           string WS-CurrentDate(1:4) "-" WS-CurrentDate(5:2) "-"
+                  WS-CurrentDate(7:2)
+             delimited by size into WS-RunDate
+           accept WS-Input-File-Name from environment "AOC_INPUT_FILE"
+             on exception move "input.txt" to WS-Input-File-Name
+           end-accept
+           move function ord("a") to WS-OrdBaseLower
+           move function ord("A") to WS-OrdBaseUpper
+           subtract 1 from WS-OrdBaseLower
+           subtract 1 from WS-OrdBaseUpper
+           accept WS-GroupSize-Param from command-line
+           move WS-GroupSize-Param to WS-Numval-Input
+           perform validate-numeric-field
+           if WS-Numval-Is-Valid and WS-GroupSize-Param not = spaces
+             move WS-Numval-Result to WS-GroupSize
+           end-if
+           move 1 to WS-Group
+           add 1 to WS-GroupNo
+
+           open input Rucksacks
+           if WS-File-Status-Error
+             display "Day-03c: input file not found or unreadable: "
+               WS-Input-File-Name ", status " WS-File-Status-Code
+             goback
+           end-if
+           open output ExceptionsLog
+           open extend ExceptionLedger
+           if WS-Extend-Status = "35"
+             open output ExceptionLedger
+           end-if
+           open output PriorityReport
+             perform until WS-EOF = 1
+               read Rucksacks into WS-Rucksacks
+                 at end move 1 to WS-EOF
+                 not at end
+                   add 1 to WS-LineNo
+                   perform process-compartment-split
+                   perform process-group-match
+               end-read
+               if WS-File-Status-Error
+                 display "Day-03c: I/O error reading Rucksacks, status "
+                   WS-File-Status-Code
+                 goback
+               end-if
+             end-perform
+           close Rucksacks
+           close ExceptionsLog
+           close ExceptionLedger
+           close PriorityReport
+           move WS-CompartmentTotalPriority
+             to WS-CompartmentTotalPriority-Display
+           move WS-GroupTotalPriority
+             to WS-GroupTotalPriority-Display
+           display "Compartment-duplicate total: "
+             WS-CompartmentTotalPriority-Display
+           display "Group-duplicate total:       "
+             WS-GroupTotalPriority-Display
+           if WS-CompartmentExceptionCount > 0
+             display WS-CompartmentExceptionCount
+               " rucksack(s) with no common item, see day03c-exc"
+           end-if
+           if WS-GroupExceptionCount > 0
+             display WS-GroupExceptionCount
+               " group(s) with no common item, see day03c-exc"
+           end-if
+           if WS-OddLengthCount > 0
+             display WS-OddLengthCount
+               " odd-length rucksack line(s), see day03c-exceptions"
+           end-if
+           open extend ResultsLedger
+           if WS-Extend-Status = "35"
+             open output ResultsLedger
+           end-if
+             move "2022" to WS-Ledger-Year
+             move "03" to WS-Ledger-Day
+             move WS-RunDate to WS-Ledger-Date
+             move WS-Input-File-Name to WS-Ledger-InputFile
+             move "compart-duplicate" to WS-Ledger-Part
+             move WS-CompartmentTotalPriority to WS-Ledger-Answer
+             move WS-Ledger-Line to ResultsLedger-Line
+             write ResultsLedger-Line
+             move "group-duplicate" to WS-Ledger-Part
+             move WS-GroupTotalPriority to WS-Ledger-Answer
+             move WS-Ledger-Line to ResultsLedger-Line
+             write ResultsLedger-Line
+           close ResultsLedger
+           move function current-date(9:8) to WS-End-Time
+           perform compute-elapsed-seconds
+           open extend RunHistory
+           if WS-Extend-Status = "35"
+             open output RunHistory
+           end-if
+             move "2022" to WS-RunHistory-Year
+             move "03" to WS-RunHistory-Day
+             move "Day-03c" to WS-RunHistory-Program
+             move WS-RunDate to WS-RunHistory-Date
+             move WS-Start-Time to WS-RunHistory-Start
+             move WS-End-Time to WS-RunHistory-End
+             move WS-Elapsed-Seconds to WS-RunHistory-Elapsed
+             move WS-RunHistory-Line to RunHistory-Line
+             write RunHistory-Line
+           close RunHistory
+           goback.
+
+           compute-str-length.
+             move 1 to WS-i
+             perform until WS-Str-Table(WS-i) = " "
+               add 1 to WS-i
+             end-perform
+             move WS-i to WS-StrLength
+           .
+
+           compute-priority.
+             move function ord(WS-Duplicate) to WS-DuplicatePriority
+             if function lower-case(WS-Duplicate) = WS-Duplicate then
+               subtract WS-OrdBaseLower from WS-DuplicatePriority
+             else
+               subtract WS-OrdBaseUpper from WS-DuplicatePriority
+               add 26 to WS-DuplicatePriority
+             end-if
+           .
+
+      *    -- compartment-split processing (formerly 03a.cbl) --
+
+           process-compartment-split.
+             move WS-Item to WS-Str
+             perform compute-str-length
+             move WS-StrLength to WS-ItemLength
+             perform check-even-length
+             if WS-OddLength = 1
+               perform write-odd-length-record
+             else
+               move 1 to WS-Compartment
+               perform extract-compartment-contents
+               move 2 to WS-Compartment
+               perform extract-compartment-contents
+               perform find-compartment-duplicate
+               if WS-NoDuplicateFound = 0
+                 perform compute-priority
+                 add WS-DuplicatePriority
+                   to WS-CompartmentTotalPriority
+                 move "compartment" to WS-Priority-Kind
+                 move WS-LineNo to WS-Priority-LineNo
+                 move WS-Duplicate to WS-Priority-Item
+                 move WS-DuplicatePriority to WS-Priority-Value
+                 move WS-Priority-Line to PriorityReport-Line
+                 write PriorityReport-Line
+               end-if
+             end-if
+           .
+
+           check-even-length.
+             move 0 to WS-OddLength
+             divide WS-ItemLength by 2 giving WS-i
+             multiply WS-i by 2 giving WS-j
+             if WS-j not = WS-ItemLength
+               move 1 to WS-OddLength
+             end-if
+           .
+
+           write-odd-length-record.
+             add 1 to WS-OddLengthCount
+             move WS-LineNo to WS-Exception-LineNo
+             move "odd-length rucksack line - not split"
+               to WS-Exception-Reason
+             move WS-Exception-Line to ExceptionsLog-Line
+             write ExceptionsLog-Line
+             move "2022" to WS-ExceptionLedger-Year
+             move "03" to WS-ExceptionLedger-Day
+             move "Day-03c" to WS-ExceptionLedger-Program
+             move WS-LineNo to WS-ExceptionLedger-LineNo
+             move "odd-length rucksack line"
+               to WS-ExceptionLedger-Reason
+             move WS-ExceptionLedger-Line to ExceptionLedger-Line
+             write ExceptionLedger-Line
+           .
+
+           extract-compartment-contents.
+             move spaces to WS-CompartmentItems(WS-Compartment)
+             if WS-Compartment = 1 then
+               move 1 to WS-i
+             else
+               if WS-Compartment = 2 then
+                 divide WS-ItemLength by 2 giving WS-i
+                 add 1 to WS-i
+               else
+                 display "invalid compartment id " WS-Compartment
+               end-if
+             end-if
+             move WS-Item(WS-i:WS-ItemLength / 2)
+               to WS-CompartmentItems(WS-Compartment)
+             move WS-CompartmentItems(WS-Compartment) to WS-Str
+             perform compute-str-length
+             move WS-StrLength
+               to WS-CompartmentItemLengths(WS-Compartment)
+           .
+
+           find-compartment-duplicate.
+             move 0 to WS-NoDuplicateFound
+             move 1 to WS-i
+             perform until WS-i = WS-CompartmentItemLengths(1)
+               move WS-CompartmentItems(1)(WS-i:1) to WS-Duplicate
+               move 1 to WS-j
+               perform until WS-j = WS-CompartmentItemLengths(2)
+                 if WS-Duplicate = WS-CompartmentItems(2)(WS-j:1) then
+                   exit paragraph
+                 end-if
+                 add 1 to WS-j
+               end-perform
+               add 1 to WS-i
+             end-perform
+             move 1 to WS-NoDuplicateFound
+             add 1 to WS-CompartmentExceptionCount
+             move WS-LineNo to WS-Exception-LineNo
+             move "no item common to both compartments"
+               to WS-Exception-Reason
+             move WS-Exception-Line to ExceptionsLog-Line
+             write ExceptionsLog-Line
+             move "2022" to WS-ExceptionLedger-Year
+             move "03" to WS-ExceptionLedger-Day
+             move "Day-03c" to WS-ExceptionLedger-Program
+             move WS-LineNo to WS-ExceptionLedger-LineNo
+             move "no common compartment item"
+               to WS-ExceptionLedger-Reason
+             move WS-ExceptionLedger-Line to ExceptionLedger-Line
+             write ExceptionLedger-Line
+           .
+
+      *    -- group-match processing (formerly 03b.cbl) --
+
+           process-group-match.
+             move WS-Item to WS-GroupItems(WS-Group)
+             move WS-GroupItems(WS-Group) to WS-Str
+             perform compute-str-length
+             move WS-StrLength to WS-GroupItemLengths(WS-Group)
+             if WS-Group = WS-GroupSize
+               perform find-group-duplicate
+               if WS-NoDuplicateFound = 0
+                 perform compute-priority
+                 add WS-DuplicatePriority to WS-GroupTotalPriority
+                 move "group" to WS-Priority-Kind
+                 move WS-GroupNo to WS-Priority-LineNo
+                 move WS-Duplicate to WS-Priority-Item
+                 move WS-DuplicatePriority to WS-Priority-Value
+                 move WS-Priority-Line to PriorityReport-Line
+                 write PriorityReport-Line
+               end-if
+               move 1 to WS-Group
+               add 1 to WS-GroupNo
+             else
+               add 1 to WS-Group
+             end-if
+           .
+
+           find-group-duplicate.
+             move 0 to WS-NoDuplicateFound
+             move 1 to WS-i
+             perform until WS-i = WS-GroupItemLengths(1)
+               move WS-GroupItems(1)(WS-i:1) to WS-Duplicate
+               move 1 to WS-FoundInAll
+               move 2 to WS-m
+               perform until WS-m > WS-GroupSize
+                 move 0 to WS-FoundInThis
+                 move 1 to WS-j
+                 perform until WS-j = WS-GroupItemLengths(WS-m)
+                   if WS-Duplicate = WS-GroupItems(WS-m)(WS-j:1) then
+                     move 1 to WS-FoundInThis
+                     exit perform
+                   end-if
+                   add 1 to WS-j
+                 end-perform
+                 if WS-FoundInThis = 0
+                   move 0 to WS-FoundInAll
+                   exit perform
+                 end-if
+                 add 1 to WS-m
+               end-perform
+               if WS-FoundInAll = 1
+                 exit paragraph
+               end-if
+               add 1 to WS-i
+             end-perform
+             move 1 to WS-NoDuplicateFound
+             add 1 to WS-GroupExceptionCount
+             move WS-GroupNo to WS-Exception-LineNo
+             move "no item common to all rucksacks in group"
+               to WS-Exception-Reason
+             move WS-Exception-Line to ExceptionsLog-Line
+             write ExceptionsLog-Line
+             move "2022" to WS-ExceptionLedger-Year
+             move "03" to WS-ExceptionLedger-Day
+             move "Day-03c" to WS-ExceptionLedger-Program
+             move WS-GroupNo to WS-ExceptionLedger-LineNo
+             move "no common group item"
+               to WS-ExceptionLedger-Reason
+             move WS-ExceptionLedger-Line to ExceptionLedger-Line
+             write ExceptionLedger-Line
+             move 2 to WS-m
+             perform until WS-m > WS-GroupSize
+               move WS-GroupItems(WS-m) to WS-Exception-ContinuationItem
+               move WS-Exception-ContinuationLine to ExceptionsLog-Line
+               write ExceptionsLog-Line
+               add 1 to WS-m
+             end-perform
+           .
+
+           copy "elapsedp.cpy".
+           copy "numvalp.cpy".
