@@ -3,27 +3,65 @@
        environment division.
            input-output section.
              file-control.
-               select Rucksacks assign to "input.txt"
+      *        the input file defaults to "input.txt" but can be
+      *        pointed at any file via the AOC_INPUT_FILE environment
+      *        variable, without touching anything on disk.
+               select Rucksacks assign to dynamic WS-Input-File-Name
+                 organization is line sequential
+                 file status is WS-File-Status-Code.
+      *        rucksacks that have no item common to both
+      *        compartments - a data-quality problem, not a normal
+      *        case, so they get logged rather than just displayed.
+               select ExceptionsLog assign to "day03a-exceptions.txt"
                  organization is line sequential.
+      *        every flagged rucksack also lands here, so one file
+      *        shows every flagged record across every day instead of
+      *        each program's own one-off exceptions log being the
+      *        only place it shows up.
+               select ExceptionLedger assign to "exceptions-ledger.txt"
+                 organization is line sequential
+                 file status is WS-Extend-Status.
+      *        per-rucksack breakdown of the duplicate item and its
+      *        priority, so a handful of entries can be spot-checked
+      *        against the source manifest.
+               select PriorityReport assign to "day03a-priorities.txt"
+                 organization is line sequential.
+      *        one row per run, so a slow day's job shows up in the
+      *        history instead of only ever being noticed by eye.
+               select RunHistory assign to "run-history.txt"
+                 organization is line sequential
+                 file status is WS-Extend-Status.
        data division.
            file section.
              fd Rucksacks.
                 01 Rucksacks-FILE.
-                   05 Item pic A(50).
+                   05 Item pic A(200).
+             fd ExceptionsLog.
+                01 ExceptionsLog-Line pic X(80).
+             fd ExceptionLedger.
+                01 ExceptionLedger-Line pic X(80).
+             fd PriorityReport.
+                01 PriorityReport-Line pic X(60).
+             fd RunHistory.
+                01 RunHistory-Line pic X(60).
            working-storage section.
+             copy "filestat.cpy".
+             copy "elapsed.cpy".
+             01 WS-Input-File-Name pic X(100) value "input.txt".
+             01 WS-Extend-Status pic XX.
              01 WS-Rucksacks.
-                05 WS-Item pic A(50).
+                05 WS-Item pic A(200).
                 05 WS-Item-Table
                    redefines WS-Item
                    pic A
-                   occurs 50 times.
-             01 WS-ItemLength pic 99.
+                   occurs 200 times.
+             01 WS-ItemLength pic 999.
              01 WS-Compartment pic 9.
-             01 WS-CompartmentItems pic A(50) occurs 2 times.
-             01 WS-CompartmentItemLengths pic 99 occurs 2 times.
-             01 WS-Str pic A(50).
-             01 WS-Str-Table redefines WS-Str pic A occurs 50 times.
-             01 WS-StrLength pic 99.
+             01 WS-CompartmentItems pic A(200) occurs 2 times.
+             01 WS-CompartmentItemLengths pic 999 occurs 2 times.
+             01 WS-Str pic A(200).
+             01 WS-Str-Table redefines WS-Str pic A occurs 200 times.
+             01 WS-StrLength pic 999.
              01 WS-Duplicate pic A.
              01 WS-DuplicatePriority pic 9(10).
              01 WS-TotalPriority pic 9(10) value zero.
@@ -35,31 +73,110 @@
              01 WS-EOF pic 9 value zero.
              01 WS-OrdBaseLower pic 9(19).
              01 WS-OrdBaseUpper pic 9(19).
+             01 WS-LineNo pic 9(08) value zero.
+             01 WS-NoDuplicateFound pic 9 value zero.
+             01 WS-ExceptionCount pic 9(08) value zero.
+             01 WS-OddLength pic 9 value zero.
+             01 WS-OddLengthCount pic 9(08) value zero.
+             01 WS-Exception-Line.
+                05 WS-Exception-LineNo pic Z(8).
+                05 FILLER pic X(3) value " - ".
+                05 WS-Exception-Reason pic X(40).
+             01 WS-Priority-Line.
+                05 WS-Priority-LineNo pic Z(8).
+                05 FILLER pic X(1) value space.
+                05 WS-Priority-Item pic A.
+                05 FILLER pic X(1) value space.
+                05 WS-Priority-Value pic Z(10).
+             copy "runhist.cpy".
+             copy "exceplg.cpy".
+             01 WS-RunDate pic X(10).
+             01 WS-CurrentDate pic X(8).
        procedure division.
+           move function current-date(9:8) to WS-Start-Time
+           move function current-date(1:8) to WS-CurrentDate
+           string WS-CurrentDate(1:4) "-" WS-CurrentDate(5:2) "-"
+                  WS-CurrentDate(7:2)
+             delimited by size into WS-RunDate
+           accept WS-Input-File-Name from environment "AOC_INPUT_FILE"
+             on exception move "input.txt" to WS-Input-File-Name
+           end-accept
            move function ord("a") to WS-OrdBaseLower
            move function ord("A") to WS-OrdBaseUpper
            subtract 1 from WS-OrdBaseLower
            subtract 1 from WS-OrdBaseUpper
            open input Rucksacks
+           if WS-File-Status-Error
+             display "Day-03a: input file not found or unreadable: "
+               WS-Input-File-Name ", status " WS-File-Status-Code
+             goback
+           end-if
+           open output ExceptionsLog
+           open extend ExceptionLedger
+           if WS-Extend-Status = "35"
+             open output ExceptionLedger
+           end-if
+           open output PriorityReport
              perform until WS-EOF = 1
                read Rucksacks into WS-Rucksacks
                  at end move 1 to WS-EOF
                  not at end
+                   add 1 to WS-LineNo
                    move WS-Item to WS-Str
                    perform compute-str-length
                    move WS-StrLength to WS-ItemLength
-                   move 1 to WS-Compartment
-                   perform extract-compartment-contents
-                   move 2 to WS-Compartment
-                   perform extract-compartment-contents
-                   perform find-duplicates
-                   perform compute-priority
-                   add WS-DuplicatePriority to WS-TotalPriority
+                   perform check-even-length
+                   if WS-OddLength = 1
+                     perform write-odd-length-record
+                   else
+                     move 1 to WS-Compartment
+                     perform extract-compartment-contents
+                     move 2 to WS-Compartment
+                     perform extract-compartment-contents
+                     perform find-duplicates
+                     if WS-NoDuplicateFound = 0
+                       perform compute-priority
+                       add WS-DuplicatePriority to WS-TotalPriority
+                       perform write-priority-record
+                     end-if
+                   end-if
                end-read
+               if WS-File-Status-Error
+                 display "Day-03a: I/O error reading Rucksacks, status "
+                   WS-File-Status-Code
+                 goback
+               end-if
              end-perform
            close Rucksacks
+           close ExceptionsLog
+           close ExceptionLedger
+           close PriorityReport
            display WS-TotalPriority-Display
-           stop run.
+           if WS-ExceptionCount > 0
+             display WS-ExceptionCount
+               " rucksack(s) with no common item, see day03a-exceptions"
+           end-if
+           if WS-OddLengthCount > 0
+             display WS-OddLengthCount
+               " odd-length rucksack line(s), see day03a-exceptions"
+           end-if
+           move function current-date(9:8) to WS-End-Time
+           perform compute-elapsed-seconds
+           open extend RunHistory
+           if WS-Extend-Status = "35"
+             open output RunHistory
+           end-if
+             move "2022" to WS-RunHistory-Year
+             move "03" to WS-RunHistory-Day
+             move "Day-03a" to WS-RunHistory-Program
+             move WS-RunDate to WS-RunHistory-Date
+             move WS-Start-Time to WS-RunHistory-Start
+             move WS-End-Time to WS-RunHistory-End
+             move WS-Elapsed-Seconds to WS-RunHistory-Elapsed
+             move WS-RunHistory-Line to RunHistory-Line
+             write RunHistory-Line
+           close RunHistory
+           goback.
 
            compute-str-length.
              move 1 to WS-i
@@ -69,12 +186,38 @@
              move WS-i to WS-StrLength
            .
 
+           check-even-length.
+             move 0 to WS-OddLength
+             divide WS-ItemLength by 2 giving WS-i
+             multiply WS-i by 2 giving WS-j
+             if WS-j not = WS-ItemLength
+               move 1 to WS-OddLength
+             end-if
+           .
+
+           write-odd-length-record.
+             add 1 to WS-OddLengthCount
+             move WS-LineNo to WS-Exception-LineNo
+             move "odd-length rucksack line - not split"
+               to WS-Exception-Reason
+             move WS-Exception-Line to ExceptionsLog-Line
+             write ExceptionsLog-Line
+             move "2022" to WS-ExceptionLedger-Year
+             move "03" to WS-ExceptionLedger-Day
+             move "Day-03a" to WS-ExceptionLedger-Program
+             move WS-LineNo to WS-ExceptionLedger-LineNo
+             move "odd-length rucksack line"
+               to WS-ExceptionLedger-Reason
+             move WS-ExceptionLedger-Line to ExceptionLedger-Line
+             write ExceptionLedger-Line
+           .
+
            extract-compartment-contents.
              move spaces to WS-CompartmentItems(WS-Compartment)
-             if WS-Compartment equals 1 then
+             if WS-Compartment = 1 then
                move 1 to WS-i
              else
-               if WS-Compartment equals 2 then
+               if WS-Compartment = 2 then
                  divide WS-ItemLength by 2 giving WS-i
                  add 1 to WS-i
                else
@@ -90,6 +233,7 @@
            .
 
            find-duplicates.
+             move 0 to WS-NoDuplicateFound
              move 1 to WS-i
              perform until WS-i = WS-CompartmentItemLengths(1)
                move WS-CompartmentItems(1)(WS-i:1) to WS-Duplicate
@@ -102,7 +246,21 @@
                end-perform
                add 1 to WS-i
              end-perform
-             display "no duplicate found"
+             move 1 to WS-NoDuplicateFound
+             add 1 to WS-ExceptionCount
+             move WS-LineNo to WS-Exception-LineNo
+             move "no item common to both compartments"
+               to WS-Exception-Reason
+             move WS-Exception-Line to ExceptionsLog-Line
+             write ExceptionsLog-Line
+             move "2022" to WS-ExceptionLedger-Year
+             move "03" to WS-ExceptionLedger-Day
+             move "Day-03a" to WS-ExceptionLedger-Program
+             move WS-LineNo to WS-ExceptionLedger-LineNo
+             move "no common compartment item"
+               to WS-ExceptionLedger-Reason
+             move WS-ExceptionLedger-Line to ExceptionLedger-Line
+             write ExceptionLedger-Line
            .
 
            compute-priority.
@@ -114,3 +272,13 @@
                add 26 to WS-DuplicatePriority
              end-if
            .
+
+           write-priority-record.
+             move WS-LineNo to WS-Priority-LineNo
+             move WS-Duplicate to WS-Priority-Item
+             move WS-DuplicatePriority to WS-Priority-Value
+             move WS-Priority-Line to PriorityReport-Line
+             write PriorityReport-Line
+           .
+
+           copy "elapsedp.cpy".
