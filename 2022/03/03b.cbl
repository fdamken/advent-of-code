@@ -3,27 +3,73 @@
        environment division.
            input-output section.
              file-control.
-               select Rucksacks assign to "input.txt"
+      *        the input file defaults to "input.txt" but can be
+      *        pointed at any file via the AOC_INPUT_FILE environment
+      *        variable, without touching anything on disk.
+               select Rucksacks assign to dynamic WS-Input-File-Name
+                 organization is line sequential
+                 file status is WS-File-Status-Code.
+      *        groups that have no item common to all three
+      *        rucksacks - a likely group-assignment error, so it
+      *        gets logged with the raw lines rather than just
+      *        displayed.
+               select ExceptionsLog assign to "day03b-exceptions.txt"
                  organization is line sequential.
+      *        every flagged group also lands here, so one file shows
+      *        every flagged record across every day instead of each
+      *        program's own one-off exceptions log being the only
+      *        place it shows up.
+               select ExceptionLedger assign to "exceptions-ledger.txt"
+                 organization is line sequential
+                 file status is WS-Extend-Status.
+      *        per-group breakdown of the duplicate item and its
+      *        priority, so a handful of entries can be spot-checked
+      *        against the source manifest.
+               select PriorityReport assign to "day03b-priorities.txt"
+                 organization is line sequential.
+      *        one row per run, so a slow day's job shows up in the
+      *        history instead of only ever being noticed by eye.
+               select RunHistory assign to "run-history.txt"
+                 organization is line sequential
+                 file status is WS-Extend-Status.
        data division.
            file section.
              fd Rucksacks.
                 01 Rucksacks-FILE.
-                   05 Item pic A(50).
+                   05 Item pic A(200).
+             fd ExceptionsLog.
+                01 ExceptionsLog-Line pic X(220).
+             fd ExceptionLedger.
+                01 ExceptionLedger-Line pic X(80).
+             fd PriorityReport.
+                01 PriorityReport-Line pic X(60).
+             fd RunHistory.
+                01 RunHistory-Line pic X(60).
            working-storage section.
+             copy "filestat.cpy".
+             copy "elapsed.cpy".
+             01 WS-Input-File-Name pic X(100) value "input.txt".
+             01 WS-Extend-Status pic XX.
              01 WS-Rucksacks.
-                05 WS-Item pic A(50).
+                05 WS-Item pic A(200).
                 05 WS-Item-Table
                    redefines WS-Item
                    pic A
-                   occurs 50 times.
-             01 WS-ItemLength pic 99.
-             01 WS-Group pic 9.
-             01 WS-GroupItems pic A(50) occurs 3 times.
-             01 WS-GroupItemLengths pic 99 occurs 3 times.
-             01 WS-Str pic A(50).
-             01 WS-Str-Table redefines WS-Str pic A occurs 50 times.
-             01 WS-StrLength pic 99.
+                   occurs 200 times.
+             01 WS-ItemLength pic 999.
+             01 WS-GroupSize-Param pic X(04).
+      *      number of rucksacks per group - defaults to 3 but can be
+      *      overridden from the command line for sub-teams that
+      *      organize into pairs or four-person crews.
+             01 WS-GroupSize pic 9(02) value 3.
+             01 WS-Group pic 99.
+             01 WS-GroupItems pic A(200)
+                occurs 1 to 100 times depending on WS-GroupSize.
+             01 WS-GroupItemLengths pic 999
+                occurs 1 to 100 times depending on WS-GroupSize.
+             01 WS-Str pic A(200).
+             01 WS-Str-Table redefines WS-Str pic A occurs 200 times.
+             01 WS-StrLength pic 999.
              01 WS-Duplicate pic A.
              01 WS-DuplicatePriority pic 9(10).
              01 WS-TotalPriority pic 9(10) value zero.
@@ -32,18 +78,67 @@
                 pic Z(10).
              01 WS-i pic 9(10).
              01 WS-j pic 9(10).
-             01 WS-k pic 9(10).
+             01 WS-m pic 99.
+             01 WS-FoundInAll pic 9.
+             01 WS-FoundInThis pic 9.
              01 WS-EOF pic 9 value zero.
              01 WS-OrdBaseLower pic 9(19).
              01 WS-OrdBaseUpper pic 9(19).
+             01 WS-GroupNo pic 9(08) value zero.
+             01 WS-NoDuplicateFound pic 9 value zero.
+             01 WS-ExceptionCount pic 9(08) value zero.
+             01 WS-Exception-Line.
+                05 WS-Exception-GroupNo pic Z(8).
+                05 FILLER pic X(3) value " - ".
+                05 WS-Exception-Item pic A(200).
+             01 WS-Exception-ContinuationLine.
+                05 FILLER pic X(11) value spaces.
+                05 WS-Exception-ContinuationItem pic A(200).
+             01 WS-Priority-Line.
+                05 WS-Priority-GroupNo pic Z(8).
+                05 FILLER pic X(1) value space.
+                05 WS-Priority-Item pic A.
+                05 FILLER pic X(1) value space.
+                05 WS-Priority-Value pic Z(10).
+             copy "runhist.cpy".
+             copy "exceplg.cpy".
+             copy "numval.cpy".
+             01 WS-RunDate pic X(10).
+             01 WS-CurrentDate pic X(8).
        procedure division.
+           move function current-date(9:8) to WS-Start-Time
+           move function current-date(1:8) to WS-CurrentDate
+           string WS-CurrentDate(1:4) "-" WS-CurrentDate(5:2) "-"
+                  WS-CurrentDate(7:2)
+             delimited by size into WS-RunDate
+           accept WS-Input-File-Name from environment "AOC_INPUT_FILE"
+             on exception move "input.txt" to WS-Input-File-Name
+           end-accept
            move function ord("a") to WS-OrdBaseLower
            move function ord("A") to WS-OrdBaseUpper
            subtract 1 from WS-OrdBaseLower
            subtract 1 from WS-OrdBaseUpper
+           accept WS-GroupSize-Param from command-line
+           move WS-GroupSize-Param to WS-Numval-Input
+           perform validate-numeric-field
+           if WS-Numval-Is-Valid and WS-GroupSize-Param not = spaces
+             move WS-Numval-Result to WS-GroupSize
+           end-if
 
            open input Rucksacks
+           if WS-File-Status-Error
+             display "Day-03b: input file not found or unreadable: "
+               WS-Input-File-Name ", status " WS-File-Status-Code
+             goback
+           end-if
+           open output ExceptionsLog
+           open extend ExceptionLedger
+           if WS-Extend-Status = "35"
+             open output ExceptionLedger
+           end-if
+           open output PriorityReport
              move 1 to WS-Group
+             add 1 to WS-GroupNo
              perform until WS-EOF = 1
                read Rucksacks into WS-Rucksacks
                  at end move 1 to WS-EOF
@@ -52,19 +147,51 @@
                    move WS-GroupItems(WS-Group) to WS-Str
                    perform compute-str-length
                    move WS-StrLength to WS-GroupItemLengths(WS-Group)
-                   if WS-Group = 3
+                   if WS-Group = WS-GroupSize
                      perform find-duplicates
-                     perform compute-priority
-                     add WS-DuplicatePriority to WS-TotalPriority
+                     if WS-NoDuplicateFound = 0
+                       perform compute-priority
+                       add WS-DuplicatePriority to WS-TotalPriority
+                       perform write-priority-record
+                     end-if
                      move 1 to WS-Group
+                     add 1 to WS-GroupNo
                    else
                      add 1 to WS-Group
                    end-if
                end-read
+               if WS-File-Status-Error
+                 display "Day-03b: I/O error reading Rucksacks, status "
+                   WS-File-Status-Code
+                 goback
+               end-if
              end-perform
            close Rucksacks
+           close ExceptionsLog
+           close ExceptionLedger
+           close PriorityReport
            display WS-TotalPriority-Display
-           stop run.
+           if WS-ExceptionCount > 0
+             display WS-ExceptionCount
+               " group(s) with no common item, see day03b-exceptions"
+           end-if
+           move function current-date(9:8) to WS-End-Time
+           perform compute-elapsed-seconds
+           open extend RunHistory
+           if WS-Extend-Status = "35"
+             open output RunHistory
+           end-if
+             move "2022" to WS-RunHistory-Year
+             move "03" to WS-RunHistory-Day
+             move "Day-03b" to WS-RunHistory-Program
+             move WS-RunDate to WS-RunHistory-Date
+             move WS-Start-Time to WS-RunHistory-Start
+             move WS-End-Time to WS-RunHistory-End
+             move WS-Elapsed-Seconds to WS-RunHistory-Elapsed
+             move WS-RunHistory-Line to RunHistory-Line
+             write RunHistory-Line
+           close RunHistory
+           goback.
 
            compute-str-length.
              move 1 to WS-i
@@ -75,25 +202,58 @@
            .
 
            find-duplicates.
+             move 0 to WS-NoDuplicateFound
              move 1 to WS-i
              perform until WS-i = WS-GroupItemLengths(1)
                move WS-GroupItems(1)(WS-i:1) to WS-Duplicate
-               move 1 to WS-j
-               perform until WS-j = WS-GroupItemLengths(2)
-                 if WS-Duplicate = WS-GroupItems(2)(WS-j:1) then
-                   move 1 to WS-k
-                   perform until WS-k = WS-GroupItemLengths(3)
-                     if WS-Duplicate = WS-GroupItems(3)(WS-k:1) then
-                       exit paragraph
-                     end-if
-                     add 1 to WS-k
-                   end-perform
+               move 1 to WS-FoundInAll
+               move 2 to WS-m
+               perform until WS-m > WS-GroupSize
+                 move 0 to WS-FoundInThis
+                 move 1 to WS-j
+                 perform until WS-j = WS-GroupItemLengths(WS-m)
+                   if WS-Duplicate = WS-GroupItems(WS-m)(WS-j:1) then
+                     move 1 to WS-FoundInThis
+                     exit perform
+                   end-if
+                   add 1 to WS-j
+                 end-perform
+                 if WS-FoundInThis = 0
+                   move 0 to WS-FoundInAll
+                   exit perform
                  end-if
-                 add 1 to WS-j
+                 add 1 to WS-m
                end-perform
+               if WS-FoundInAll = 1
+                 exit paragraph
+               end-if
                add 1 to WS-i
              end-perform
-             display "no duplicate found"
+             move 1 to WS-NoDuplicateFound
+             perform write-exception-record
+           .
+
+           write-exception-record.
+             add 1 to WS-ExceptionCount
+             move WS-GroupNo to WS-Exception-GroupNo
+             move WS-GroupItems(1) to WS-Exception-Item
+             move WS-Exception-Line to ExceptionsLog-Line
+             write ExceptionsLog-Line
+             move "2022" to WS-ExceptionLedger-Year
+             move "03" to WS-ExceptionLedger-Day
+             move "Day-03b" to WS-ExceptionLedger-Program
+             move WS-GroupNo to WS-ExceptionLedger-LineNo
+             move "no common group item"
+               to WS-ExceptionLedger-Reason
+             move WS-ExceptionLedger-Line to ExceptionLedger-Line
+             write ExceptionLedger-Line
+             move 2 to WS-m
+             perform until WS-m > WS-GroupSize
+               move WS-GroupItems(WS-m) to WS-Exception-ContinuationItem
+               move WS-Exception-ContinuationLine to ExceptionsLog-Line
+               write ExceptionsLog-Line
+               add 1 to WS-m
+             end-perform
            .
 
            compute-priority.
@@ -105,3 +265,14 @@
                add 26 to WS-DuplicatePriority
              end-if
            .
+
+           write-priority-record.
+             move WS-GroupNo to WS-Priority-GroupNo
+             move WS-Duplicate to WS-Priority-Item
+             move WS-DuplicatePriority to WS-Priority-Value
+             move WS-Priority-Line to PriorityReport-Line
+             write PriorityReport-Line
+           .
+
+           copy "elapsedp.cpy".
+           copy "numvalp.cpy".
