@@ -3,46 +3,239 @@
        ENVIRONMENT DIVISION.
          INPUT-OUTPUT SECTION.
            FILE-CONTROL.
-             SELECT Elves ASSIGN TO "input.txt"
+      *    the input file defaults to "input.txt" but can be pointed
+      *    at any file (a sample input, a prior year's extract) via
+      *    the AOC_INPUT_FILE environment variable, without touching
+      *    anything on disk.
+             SELECT Elves ASSIGN TO DYNAMIC WS-Input-File-Name
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-File-Status-Code.
+             SELECT RejectsLog ASSIGN TO "day01-rejects.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
+      *    the elf roster can run to thousands of entries, so alongside
+      *    the in-memory table it is kept on a relative file keyed by
+      *    elf number, the same way the books keep a big ledger on
+      *    shelves instead of only ever in a clerk's head.
+             SELECT ElveRoster ASSIGN TO "day01-elf-roster.dat"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS DYNAMIC
+               RELATIVE KEY IS WS-ElveRoster-Key
+               FILE STATUS IS WS-ElveRoster-Status.
+      *    every rejected line also lands here, so one file shows every
+      *    flagged record across every day instead of eleven separate
+      *    one-off rejects/exceptions logs being the only place it shows.
+             SELECT ExceptionLedger ASSIGN TO "exceptions-ledger.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Extend-Status.
+      *    month-end reporting ledger: every run appends its answer,
+      *    run date and input file name rather than leaving the
+      *    number to scroll off the screen.
+             SELECT ResultsLedger ASSIGN TO "results-ledger.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Extend-Status.
+      *    one row per run, so a slow day's job shows up in the
+      *    history instead of only ever being noticed by eye.
+             SELECT RunHistory ASSIGN TO "run-history.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Extend-Status.
        DATA DIVISION.
          FILE SECTION.
            FD Elves.
               01 Elves-FILE.
                  05 Calories-Str PIC A(8).
+           FD RejectsLog.
+              01 RejectsLog-Line PIC X(60).
+           FD ElveRoster.
+              01 ElveRoster-Record PIC 9(8).
+           FD ExceptionLedger.
+              01 ExceptionLedger-Line PIC X(80).
+           FD ResultsLedger.
+              01 ResultsLedger-Line PIC X(80).
+           FD RunHistory.
+              01 RunHistory-Line PIC X(60).
          WORKING-STORAGE SECTION.
+           COPY "FILESTAT.cpy".
+           COPY "ELAPSED.cpy".
+           01 WS-Input-File-Name PIC X(100) VALUE "input.txt".
+      *    OPEN EXTEND on a file that does not exist yet fails, so the
+      *    ledger/history files are created with OPEN OUTPUT the first
+      *    time and appended to with OPEN EXTEND after that.
+           01 WS-Extend-Status PIC XX.
            01 WS-Elves.
               05 WS-Calories-Str PIC A(8).
            01 WS-Calories PIC 9(16).
            01 WS-EOF PIC Z(1) VALUE 0.
+           01 WS-LineNo PIC 9(08) VALUE 0.
+           01 WS-RejectCount PIC 9(08) VALUE 0.
+           01 WS-Reject-Line.
+              05 WS-Reject-LineNo-Display PIC Z(8).
+              05 FILLER PIC X(3) VALUE " - ".
+              05 WS-Reject-Value PIC X(8).
            01 WS-CurrentCaloriesTotal PIC 9(16) VALUE 0.
            01 WS-NumberOfElves PIC 9(8) VALUE 0.
+      *    ceiling raised well past any roster seen to date; guarded
+      *    below so a roster that still outgrows it is reported
+      *    instead of overrunning the table.
+           01 WS-MaxElves PIC 9(8) VALUE 10000.
            01 WS-Elve-Table.
               05 WS-ElveCalories PIC 9(8)
-                 OCCURS 0 TO 1000 TIMES DEPENDING ON WS-NumberOfElves.
+                 OCCURS 0 TO 10000 TIMES DEPENDING ON WS-NumberOfElves.
+           01 WS-ElveRoster-Key PIC 9(8).
+           01 WS-ElveRoster-Status PIC XX.
+      *    number of top elves to sum, defaulted to three (the
+      *    original cut-off) when no command-line parameter is given.
+           01 WS-TopN-Param PIC X(04).
+           01 WS-TopN PIC 9(04) VALUE 3.
+           01 WS-TopN-i PIC 9(04).
            01 WS-TotalCalories PIC 9(16) VALUE 0.
            01 WS-TotalCalories-Display PIC Z(16).
+           01 WS-RunDate PIC X(10).
+           01 WS-CurrentDate PIC X(8).
+           COPY "RESULTLG.cpy".
+           COPY "RUNHIST.cpy".
+           COPY "EXCEPLG.cpy".
+           COPY "NUMVAL.cpy".
        PROCEDURE DIVISION.
+         MOVE FUNCTION CURRENT-DATE(9:8) TO WS-Start-Time.
+         MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CurrentDate.
+         STRING WS-CurrentDate(1:4) "-" WS-CurrentDate(5:2) "-"
+                WS-CurrentDate(7:2)
+           DELIMITED BY SIZE INTO WS-RunDate.
+         ACCEPT WS-Input-File-Name FROM ENVIRONMENT "AOC_INPUT_FILE"
+           ON EXCEPTION MOVE "input.txt" TO WS-Input-File-Name
+         END-ACCEPT.
+         ACCEPT WS-TopN-Param FROM COMMAND-LINE.
+         MOVE WS-TopN-Param TO WS-NUMVAL-INPUT.
+         PERFORM VALIDATE-NUMERIC-FIELD.
+         IF WS-NUMVAL-IS-VALID AND WS-TopN-Param NOT = SPACES
+           MOVE WS-NUMVAL-RESULT TO WS-TopN
+         END-IF.
          OPEN INPUT Elves.
+         IF WS-File-Status-Error
+           DISPLAY "Day-01: input file not found or unreadable: "
+             WS-Input-File-Name ", status " WS-File-Status-Code
+           GOBACK
+         END-IF.
+         OPEN OUTPUT RejectsLog.
+         OPEN OUTPUT ElveRoster.
+         OPEN EXTEND ExceptionLedger.
+         IF WS-Extend-Status = "35"
+           OPEN OUTPUT ExceptionLedger
+         END-IF.
            PERFORM UNTIL WS-EOF = 1
              READ Elves INTO WS-Elves
                AT END MOVE 1 TO WS-EOF
                NOT AT END
-                 MOVE FUNCTION NUMVAL(WS-Calories-Str) TO WS-Calories
-                 IF WS-Calories > 0
-                   ADD WS-Calories TO WS-CurrentCaloriesTotal
+                 ADD 1 TO WS-LineNo
+                 IF WS-Calories-Str = SPACES
+                   IF WS-NumberOfElves >= WS-MaxElves
+                     DISPLAY "roster exceeds capacity of "
+                       WS-MaxElves " elves - remaining elves ignored"
+                     MOVE 1 TO WS-EOF
+                   ELSE
+                     ADD 1 TO WS-NumberOfElves
+                     MOVE WS-CurrentCaloriesTotal
+                       TO WS-ElveCalories(WS-NumberOfElves)
+                     MOVE WS-NumberOfElves TO WS-ElveRoster-Key
+                     MOVE WS-CurrentCaloriesTotal TO ElveRoster-Record
+                     WRITE ElveRoster-Record
+                     MOVE 0 TO WS-CurrentCaloriesTotal
+                   END-IF
                  ELSE
-                   ADD 1 TO WS-NumberOfElves
-                   MOVE WS-CurrentCaloriesTotal
-                     TO WS-ElveCalories(WS-NumberOfElves)
-                   MOVE 0 TO WS-CurrentCaloriesTotal
+                   MOVE WS-Calories-Str TO WS-NUMVAL-INPUT
+                   PERFORM VALIDATE-NUMERIC-FIELD
+                   IF WS-NUMVAL-IS-INVALID
+                     ADD 1 TO WS-RejectCount
+                     MOVE WS-LineNo TO WS-Reject-LineNo-Display
+                     MOVE WS-Calories-Str TO WS-Reject-Value
+                     MOVE WS-Reject-Line TO RejectsLog-Line
+                     WRITE RejectsLog-Line
+                     MOVE "2022" TO WS-EXCEPTIONLEDGER-YEAR
+                     MOVE "01" TO WS-EXCEPTIONLEDGER-DAY
+                     MOVE "Day-01b" TO WS-EXCEPTIONLEDGER-PROGRAM
+                     MOVE WS-LineNo TO WS-EXCEPTIONLEDGER-LINENO
+                     MOVE "bad calorie value"
+                       TO WS-EXCEPTIONLEDGER-REASON
+                     MOVE WS-EXCEPTIONLEDGER-LINE
+                       TO ExceptionLedger-Line
+                     WRITE ExceptionLedger-Line
+                   ELSE
+                     MOVE WS-NUMVAL-RESULT TO WS-Calories
+                     ADD WS-Calories TO WS-CurrentCaloriesTotal
+                   END-IF
                  END-IF
              END-READ
+             IF WS-File-Status-Error
+               DISPLAY "Day-01: I/O error reading Elves, status "
+                 WS-File-Status-Code
+               GOBACK
+             END-IF
            END-PERFORM.
+      *    the input's last elf has no trailing blank line to commit
+      *    it on, so whatever total is still pending here is that
+      *    elf's and has to be flushed the same way a blank line
+      *    would have flushed it.
+         IF WS-CurrentCaloriesTotal > 0
+           IF WS-NumberOfElves >= WS-MaxElves
+             DISPLAY "roster exceeds capacity of "
+               WS-MaxElves " elves - final elf ignored"
+           ELSE
+             ADD 1 TO WS-NumberOfElves
+             MOVE WS-CurrentCaloriesTotal
+               TO WS-ElveCalories(WS-NumberOfElves)
+             MOVE WS-NumberOfElves TO WS-ElveRoster-Key
+             MOVE WS-CurrentCaloriesTotal TO ElveRoster-Record
+             WRITE ElveRoster-Record
+           END-IF
+         END-IF.
+         CLOSE RejectsLog.
+         CLOSE ElveRoster.
+         CLOSE ExceptionLedger.
            SORT WS-ElveCalories ON DESCENDING KEY WS-ElveCalories.
-           ADD WS-ElveCalories(1) WS-ElveCalories(2) WS-ElveCalories(3)
-             TO WS-TotalCalories.
+           IF WS-TopN > WS-NumberOfElves
+             MOVE WS-NumberOfElves TO WS-TopN
+           END-IF.
+           PERFORM VARYING WS-TopN-i FROM 1 BY 1
+                   UNTIL WS-TopN-i > WS-TopN
+             ADD WS-ElveCalories(WS-TopN-i) TO WS-TotalCalories
+           END-PERFORM.
            MOVE WS-TotalCalories TO WS-TotalCalories-Display.
-           DISPLAY "Top three calories:" WS-TotalCalories-Display.
+           DISPLAY "Top " WS-TopN " calories:" WS-TotalCalories-Display.
+           IF WS-RejectCount > 0
+             DISPLAY WS-RejectCount
+               " malformed calorie line(s) written to day01-rejects.txt"
+           END-IF.
          CLOSE Elves.
-         STOP RUN.
+         OPEN EXTEND ResultsLedger.
+         IF WS-Extend-Status = "35"
+           OPEN OUTPUT ResultsLedger
+         END-IF.
+           MOVE "2022" TO WS-Ledger-Year.
+           MOVE "01" TO WS-Ledger-Day.
+           MOVE WS-RunDate TO WS-Ledger-Date.
+           MOVE WS-Input-File-Name TO WS-Ledger-InputFile.
+           MOVE "top-n-calories" TO WS-Ledger-Part.
+           MOVE WS-TotalCalories TO WS-Ledger-Answer.
+           MOVE WS-Ledger-Line TO ResultsLedger-Line.
+           WRITE ResultsLedger-Line.
+         CLOSE ResultsLedger.
+         MOVE FUNCTION CURRENT-DATE(9:8) TO WS-End-Time.
+         PERFORM compute-elapsed-seconds.
+         OPEN EXTEND RunHistory.
+         IF WS-Extend-Status = "35"
+           OPEN OUTPUT RunHistory
+         END-IF.
+           MOVE "2022" TO WS-RunHistory-Year.
+           MOVE "01" TO WS-RunHistory-Day.
+           MOVE "Day-01b" TO WS-RunHistory-Program.
+           MOVE WS-RunDate TO WS-RunHistory-Date.
+           MOVE WS-Start-Time TO WS-RunHistory-Start.
+           MOVE WS-End-Time TO WS-RunHistory-End.
+           MOVE WS-Elapsed-Seconds TO WS-RunHistory-Elapsed.
+           MOVE WS-RunHistory-Line TO RunHistory-Line.
+           WRITE RunHistory-Line.
+         CLOSE RunHistory.
+         GOBACK.
+
+         COPY "ELAPSEDP.cpy".
+         COPY "NUMVALP.cpy".
