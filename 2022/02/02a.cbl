@@ -3,8 +3,39 @@
        environment division.
            input-output section.
              file-control.
-               select Strategy assign to "input.txt"
+      *        the input file defaults to "input.txt" but can be
+      *        pointed at any file via the AOC_INPUT_FILE environment
+      *        variable, without touching anything on disk.
+               select Strategy assign to dynamic WS-Input-File-Name
+                 organization is line sequential
+                 file status is WS-File-Status-Code.
+      *        one row per run, so a slow day's job shows up in the
+      *        history instead of only ever being noticed by eye.
+               select RunHistory assign to "run-history.txt"
+                 organization is line sequential
+                 file status is WS-Extend-Status.
+      *        the move-to-score and win/lose/draw rules used to be a
+      *        hardcoded evaluate; they now live in this external
+      *        rules file so a variant scoring scheme can be modeled
+      *        without touching the program.
+               select ScoringRules assign to "scoring-rules.txt"
                  organization is line sequential.
+      *        per-round audit trail so a disputed score can be
+      *        traced back to exactly how it was reached.
+               select AuditTrail assign to "day02a-audit.txt"
+                 organization is line sequential.
+      *        reconciliation log for strategy lines carrying a move
+      *        character outside the expected alphabet, kept out of
+      *        the final score rather than silently scored as zero.
+               select RejectsLog assign to "day02a-rejects.txt"
+                 organization is line sequential.
+      *        every rejected line also lands here, so one file shows
+      *        every flagged record across every day instead of each
+      *        program's own one-off rejects/exceptions log being the
+      *        only place it shows up.
+               select ExceptionLedger assign to "exceptions-ledger.txt"
+                 organization is line sequential
+                 file status is WS-Extend-Status.
        data division.
            file section.
              fd Strategy.
@@ -12,7 +43,31 @@
                   05 OpponentMove pic A.
                   05 placeholder  pic A.
                   05 PlayerMove   pic A.
+             fd ScoringRules.
+               01 ScoringRules-FILE.
+                  05 Rule-OpponentMove pic A.
+                  05 FILLER           pic A.
+                  05 Rule-PlayerMove   pic A.
+                  05 FILLER           pic A.
+                  05 Rule-Score        pic 9(02).
+                  05 FILLER           pic A.
+                  05 Rule-Outcome      pic A(04).
+             fd AuditTrail.
+               01 AuditTrail-Line pic X(60).
+             fd RejectsLog.
+               01 RejectsLog-Line pic X(60).
+             fd ExceptionLedger.
+               01 ExceptionLedger-Line pic X(80).
+             fd RunHistory.
+               01 RunHistory-Line pic X(60).
            working-storage section.
+             copy "filestat.cpy".
+             copy "elapsed.cpy".
+             01 WS-Input-File-Name pic X(100) value "input.txt".
+      *      OPEN EXTEND on a file that does not exist yet fails, so
+      *      the history file is created with OPEN OUTPUT the first
+      *      time and appended to with OPEN EXTEND after that.
+             01 WS-Extend-Status pic XX.
              01 WS-Strategy.
                 05 WS-OpponentMove pic A.
                 05 WS-placeholder  pic A.
@@ -20,40 +75,198 @@
              01 WS-Score         pic 9(10) value zeros.
              01 WS-Score-Display pic z(10).
              01 WS-EOF           pic 9 value zero.
+             01 WS-RulesEOF      pic 9 value zero.
+             01 WS-RuleCount     pic 9(02) value zero.
+             01 WS-Rules-Table.
+                05 WS-Rule occurs 9 times.
+                   10 WS-Rule-OpponentMove pic A.
+                   10 WS-Rule-PlayerMove   pic A.
+                   10 WS-Rule-Score        pic 9(02).
+                   10 WS-Rule-Outcome      pic A(04).
+             01 WS-r              pic 9(02).
+             01 WS-RuleFound       pic 9.
+             01 WS-Outcome         pic A(04).
+             01 WS-RoundScore      pic 9(02) value zero.
+             01 WS-RoundNo         pic 9(08) value zero.
+             01 WS-Audit-Line.
+                05 WS-Audit-RoundNo     pic Z(8).
+                05 FILLER               pic X(1) value space.
+                05 WS-Audit-Opponent    pic A.
+                05 FILLER               pic X(1) value space.
+                05 WS-Audit-Player      pic A.
+                05 FILLER               pic X(1) value space.
+                05 WS-Audit-Outcome     pic A(04).
+                05 FILLER               pic X(1) value space.
+                05 WS-Audit-RoundScore  pic Z(8).
+                05 FILLER               pic X(1) value space.
+                05 WS-Audit-Running     pic Z(10).
+             01 WS-InvalidPlayerCount pic 9(08) value zero.
+             01 WS-InvalidOpponentCount pic 9(08) value zero.
+             01 WS-Reject-Line.
+                05 WS-Reject-RoundNo  pic Z(8).
+                05 FILLER             pic X(3) value " - ".
+                05 WS-Reject-Reason   pic X(30).
+                05 FILLER             pic X(3) value " - ".
+                05 WS-Reject-Value    pic A.
+             copy "runhist.cpy".
+             copy "exceplg.cpy".
+             01 WS-RunDate pic X(10).
+             01 WS-CurrentDate pic X(8).
        procedure division.
+           move function current-date(9:8) to WS-Start-Time
+           move function current-date(1:8) to WS-CurrentDate
+           string WS-CurrentDate(1:4) "-" WS-CurrentDate(5:2) "-"
+                  WS-CurrentDate(7:2)
+             delimited by size into WS-RunDate
+           accept WS-Input-File-Name from environment "AOC_INPUT_FILE"
+             on exception move "input.txt" to WS-Input-File-Name
+           end-accept
+           perform load-scoring-rules
            open input Strategy
+           if WS-File-Status-Error
+             display "Day-02a: input file not found or unreadable: "
+               WS-Input-File-Name ", status " WS-File-Status-Code
+             goback
+           end-if
+           open output AuditTrail
+           open output RejectsLog
+           open extend ExceptionLedger
+           if WS-Extend-Status = "35"
+             open output ExceptionLedger
+           end-if
              perform until WS-EOF = 1
                read Strategy into WS-Strategy
                  at end move 1 to WS-EOF
                  not at end
-                   evaluate WS-PlayerMove
-                     when "X"
-                       add 1 to WS-Score
-                     when "Y"
-                       add 2 to WS-Score
-                     when "Z"
-                       add 3 to WS-Score
-                     when other
-                       display "Invalid player move: "WS-PlayerMove
-                   end-evaluate
-                   evaluate WS-OpponentMove also WS-PlayerMove
-      *              scissors (C) < rock (X)
-                     when "C" also "X"
-      *              paper (B) < scissors (Z)
-                     when "B" also "Z"
-      *              rock (A) < paper (Y)
-                     when "A" also "Y"
-                       add 6 to WS-Score
-      *              draw situations
-                     when "A" also "X"
-                     when "B" also "Y"
-                     when "C" also "Z"
-                       add 3 to WS-Score
-                   end-evaluate
-                   display WS-Score
+                   add 1 to WS-RoundNo
+                   if WS-OpponentMove not = "A" and
+                      WS-OpponentMove not = "B" and
+                      WS-OpponentMove not = "C" then
+                     add 1 to WS-InvalidOpponentCount
+                     move WS-RoundNo to WS-Reject-RoundNo
+                     move "invalid opponent move" to WS-Reject-Reason
+                     move WS-OpponentMove to WS-Reject-Value
+                     move WS-Reject-Line to RejectsLog-Line
+                     write RejectsLog-Line
+                     move "2022" to WS-ExceptionLedger-Year
+                     move "02" to WS-ExceptionLedger-Day
+                     move "Day-02a" to WS-ExceptionLedger-Program
+                     move WS-RoundNo to WS-ExceptionLedger-LineNo
+                     move "invalid opponent move"
+                       to WS-ExceptionLedger-Reason
+                     move WS-ExceptionLedger-Line
+                       to ExceptionLedger-Line
+                     write ExceptionLedger-Line
+                   else
+                     if WS-PlayerMove = "X" or WS-PlayerMove = "Y"
+                        or WS-PlayerMove = "Z" then
+                       perform score-round
+                       perform write-audit-record
+                     else
+                       add 1 to WS-InvalidPlayerCount
+                       move WS-RoundNo to WS-Reject-RoundNo
+                       move "invalid player move" to WS-Reject-Reason
+                       move WS-PlayerMove to WS-Reject-Value
+                       move WS-Reject-Line to RejectsLog-Line
+                       write RejectsLog-Line
+                       move "2022" to WS-ExceptionLedger-Year
+                       move "02" to WS-ExceptionLedger-Day
+                       move "Day-02a" to WS-ExceptionLedger-Program
+                       move WS-RoundNo to WS-ExceptionLedger-LineNo
+                       move "invalid player move"
+                         to WS-ExceptionLedger-Reason
+                       move WS-ExceptionLedger-Line
+                         to ExceptionLedger-Line
+                       write ExceptionLedger-Line
+                     end-if
+                   end-if
                end-read
+               if WS-File-Status-Error
+                 display "Day-02a: I/O error reading Strategy, status "
+                   WS-File-Status-Code
+                 goback
+               end-if
              end-perform
            close Strategy
+           close AuditTrail
+           close RejectsLog
+           close ExceptionLedger
            move WS-Score to WS-Score-Display
            display "Final score: "WS-Score-Display
-           stop run.
+           display "Audit trail written to day02a-audit.txt"
+           if WS-InvalidPlayerCount > 0
+             display WS-InvalidPlayerCount
+               " invalid player move(s) excluded, see day02a-rejects"
+           end-if
+           if WS-InvalidOpponentCount > 0
+             display WS-InvalidOpponentCount
+               " invalid opponent move(s) excluded, see day02a-rejects"
+           end-if
+           move function current-date(9:8) to WS-End-Time
+           perform compute-elapsed-seconds
+           open extend RunHistory
+           if WS-Extend-Status = "35"
+             open output RunHistory
+           end-if
+             move "2022" to WS-RunHistory-Year
+             move "02" to WS-RunHistory-Day
+             move "Day-02a" to WS-RunHistory-Program
+             move WS-RunDate to WS-RunHistory-Date
+             move WS-Start-Time to WS-RunHistory-Start
+             move WS-End-Time to WS-RunHistory-End
+             move WS-Elapsed-Seconds to WS-RunHistory-Elapsed
+             move WS-RunHistory-Line to RunHistory-Line
+             write RunHistory-Line
+           close RunHistory
+           goback.
+
+           load-scoring-rules.
+             open input ScoringRules
+               perform until WS-RulesEOF = 1
+                 read ScoringRules
+                   at end move 1 to WS-RulesEOF
+                   not at end
+                     add 1 to WS-RuleCount
+                     move Rule-OpponentMove
+                       to WS-Rule-OpponentMove(WS-RuleCount)
+                     move Rule-PlayerMove
+                       to WS-Rule-PlayerMove(WS-RuleCount)
+                     move Rule-Score to WS-Rule-Score(WS-RuleCount)
+                     move Rule-Outcome to WS-Rule-Outcome(WS-RuleCount)
+                 end-read
+               end-perform
+             close ScoringRules
+           .
+
+           score-round.
+             move 0 to WS-RuleFound
+             move 0 to WS-RoundScore
+             move spaces to WS-Outcome
+             perform varying WS-r from 1 by 1 until WS-r > WS-RuleCount
+               if WS-OpponentMove = WS-Rule-OpponentMove(WS-r) and
+                  WS-PlayerMove = WS-Rule-PlayerMove(WS-r) then
+                 move WS-Rule-Score(WS-r) to WS-RoundScore
+                 add WS-RoundScore to WS-Score
+                 move WS-Rule-Outcome(WS-r) to WS-Outcome
+                 move 1 to WS-RuleFound
+                 exit perform
+               end-if
+             end-perform
+             if WS-RuleFound = 0
+               display "Invalid move pair: "WS-OpponentMove
+                 " / "WS-PlayerMove
+             end-if
+           .
+
+           write-audit-record.
+             move WS-RoundNo to WS-Audit-RoundNo
+             move WS-OpponentMove to WS-Audit-Opponent
+             move WS-PlayerMove to WS-Audit-Player
+             move WS-Outcome to WS-Audit-Outcome
+             move WS-RoundScore to WS-Audit-RoundScore
+             move WS-Score to WS-Audit-Running
+             move WS-Audit-Line to AuditTrail-Line
+             write AuditTrail-Line
+           .
+
+           copy "elapsedp.cpy".
