@@ -0,0 +1,290 @@
+       identification division.
+           program-id. Day-02c.
+      *    combines Day-02a (literal-move scoring) and Day-02b
+      *    (outcome scoring) into a single pass over Strategy so both
+      *    interpretations of the third column come out of one run.
+       environment division.
+           input-output section.
+             file-control.
+      *        the input file defaults to "input.txt" but can be
+      *        pointed at any file via the AOC_INPUT_FILE environment
+      *        variable, without touching anything on disk.
+               select Strategy assign to dynamic WS-Input-File-Name
+                 organization is line sequential
+                 file status is WS-File-Status-Code.
+               select ScoringRules assign to "scoring-rules.txt"
+                 organization is line sequential.
+      *        reconciliation log for strategy lines carrying an
+      *        opponent-move character outside the expected alphabet,
+      *        kept out of both scores rather than silently scored
+      *        as zero.
+               select RejectsLog assign to "day02c-rejects.txt"
+                 organization is line sequential.
+      *        every rejected line also lands here, so one file shows
+      *        every flagged record across every day instead of each
+      *        program's own one-off rejects/exceptions log being the
+      *        only place it shows up.
+               select ExceptionLedger assign to "exceptions-ledger.txt"
+                 organization is line sequential
+                 file status is WS-Extend-Status.
+               select ResultsLedger assign to "results-ledger.txt"
+                 organization is line sequential
+                 file status is WS-Extend-Status.
+      *        one row per run, so a slow day's job shows up in the
+      *        history instead of only ever being noticed by eye.
+               select RunHistory assign to "run-history.txt"
+                 organization is line sequential
+                 file status is WS-Extend-Status.
+       data division.
+           file section.
+             fd Strategy.
+               01 Strategy-FILE.
+                  05 OpponentMove pic A.
+                  05 placeholder  pic A.
+                  05 ThirdColumn  pic A.
+             fd ScoringRules.
+               01 ScoringRules-FILE.
+                  05 Rule-OpponentMove pic A.
+                  05 FILLER           pic A.
+                  05 Rule-PlayerMove   pic A.
+                  05 FILLER           pic A.
+                  05 Rule-Score        pic 9(02).
+                  05 FILLER           pic A.
+                  05 Rule-Outcome      pic A(04).
+             fd RejectsLog.
+               01 RejectsLog-Line pic X(60).
+             fd ExceptionLedger.
+               01 ExceptionLedger-Line pic X(80).
+             fd ResultsLedger.
+               01 ResultsLedger-Line pic X(80).
+             fd RunHistory.
+               01 RunHistory-Line pic X(60).
+           working-storage section.
+             copy "filestat.cpy".
+             copy "elapsed.cpy".
+             01 WS-Input-File-Name pic X(100) value "input.txt".
+             01 WS-Extend-Status pic XX.
+             01 WS-Strategy.
+                05 WS-OpponentMove pic A.
+                05 WS-placeholder  pic A.
+                05 WS-ThirdColumn  pic A.
+             01 WS-EOF           pic 9 value zero.
+             01 WS-RoundNo       pic 9(08) value zero.
+             01 WS-InvalidOpponentCount pic 9(08) value zero.
+             01 WS-Reject-Line.
+                05 WS-Reject-RoundNo pic Z(8).
+                05 FILLER            pic X(3) value " - ".
+                05 WS-Reject-Reason  pic X(30).
+                05 FILLER            pic X(3) value " - ".
+                05 WS-Reject-Value   pic A.
+             01 WS-RulesEOF      pic 9 value zero.
+             01 WS-RuleCount     pic 9(02) value zero.
+             01 WS-Rules-Table.
+                05 WS-Rule occurs 9 times.
+                   10 WS-Rule-OpponentMove pic A.
+                   10 WS-Rule-PlayerMove   pic A.
+                   10 WS-Rule-Score        pic 9(02).
+                   10 WS-Rule-Outcome      pic A(04).
+             01 WS-r              pic 9(02).
+      *      interpretation one: the third column is the player's
+      *      literal move, scored straight off the rules table.
+             01 WS-ScoreAsMove         pic 9(10) value zeros.
+             01 WS-ScoreAsMove-Display pic z(10).
+             01 WS-InvalidMoveCount    pic 9(08) value zero.
+      *      interpretation two: the third column is the desired
+      *      outcome, so the player's move is derived first and then
+      *      scored off the same rules table.
+             01 WS-DerivedMove          pic A.
+             01 WS-ScoreAsOutcome       pic 9(10) value zeros.
+             01 WS-ScoreAsOutcome-Display pic z(10).
+             01 WS-InvalidOutcomeCount  pic 9(08) value zero.
+             01 WS-Score                pic 9(02).
+             01 WS-RuleFound             pic 9.
+             01 WS-LookupOpponent        pic A.
+             01 WS-LookupPlayer          pic A.
+             copy "resultlg.cpy".
+             copy "runhist.cpy".
+             copy "exceplg.cpy".
+             01 WS-RunDate pic X(10).
+             01 WS-CurrentDate pic X(8).
+       procedure division.
+           move function current-date(9:8) to WS-Start-Time
+           move function current-date(1:8) to WS-CurrentDate
+           string WS-CurrentDate(1:4) "-" WS-CurrentDate(5:2) "-"
+                  WS-CurrentDate(7:2)
+             delimited by size into WS-RunDate
+           accept WS-Input-File-Name from environment "AOC_INPUT_FILE"
+             on exception move "input.txt" to WS-Input-File-Name
+           end-accept
+           perform load-scoring-rules
+           open input Strategy
+           if WS-File-Status-Error
+             display "Day-02c: input file not found or unreadable: "
+               WS-Input-File-Name ", status " WS-File-Status-Code
+             goback
+           end-if
+           open output RejectsLog
+           open extend ExceptionLedger
+           if WS-Extend-Status = "35"
+             open output ExceptionLedger
+           end-if
+             perform until WS-EOF = 1
+               read Strategy into WS-Strategy
+                 at end move 1 to WS-EOF
+                 not at end
+                   add 1 to WS-RoundNo
+                   if WS-OpponentMove not = "A" and
+                      WS-OpponentMove not = "B" and
+                      WS-OpponentMove not = "C" then
+                     add 1 to WS-InvalidOpponentCount
+                     move WS-RoundNo to WS-Reject-RoundNo
+                     move "invalid opponent move" to WS-Reject-Reason
+                     move WS-OpponentMove to WS-Reject-Value
+                     move WS-Reject-Line to RejectsLog-Line
+                     write RejectsLog-Line
+                     move "2022" to WS-ExceptionLedger-Year
+                     move "02" to WS-ExceptionLedger-Day
+                     move "Day-02c" to WS-ExceptionLedger-Program
+                     move WS-RoundNo to WS-ExceptionLedger-LineNo
+                     move "invalid opponent move"
+                       to WS-ExceptionLedger-Reason
+                     move WS-ExceptionLedger-Line
+                       to ExceptionLedger-Line
+                     write ExceptionLedger-Line
+                   else
+                     if WS-ThirdColumn = "X" or WS-ThirdColumn = "Y"
+                        or WS-ThirdColumn = "Z" then
+                       perform score-as-move
+                     else
+                       add 1 to WS-InvalidMoveCount
+                     end-if
+                     if WS-ThirdColumn = "X" or WS-ThirdColumn = "Y"
+                        or WS-ThirdColumn = "Z" then
+                       perform score-as-outcome
+                     else
+                       add 1 to WS-InvalidOutcomeCount
+                     end-if
+                   end-if
+               end-read
+               if WS-File-Status-Error
+                 display "Day-02c: I/O error reading Strategy, status "
+                   WS-File-Status-Code
+                 goback
+               end-if
+             end-perform
+           close Strategy
+           close RejectsLog
+           close ExceptionLedger
+           move WS-ScoreAsMove to WS-ScoreAsMove-Display
+           move WS-ScoreAsOutcome to WS-ScoreAsOutcome-Display
+           display "Score (third column as move):    "
+             WS-ScoreAsMove-Display
+           display "Score (third column as outcome): "
+             WS-ScoreAsOutcome-Display
+           if WS-InvalidMoveCount > 0 or WS-InvalidOutcomeCount > 0
+             display "invalid third-column value(s) excluded: "
+               WS-InvalidMoveCount
+           end-if
+           if WS-InvalidOpponentCount > 0
+             display WS-InvalidOpponentCount
+               " invalid opponent move(s) written to day02c-rejects.txt"
+           end-if
+           open extend ResultsLedger
+           if WS-Extend-Status = "35"
+             open output ResultsLedger
+           end-if
+             move "2022" to WS-Ledger-Year
+             move "02" to WS-Ledger-Day
+             move WS-RunDate to WS-Ledger-Date
+             move WS-Input-File-Name to WS-Ledger-InputFile
+             move "score-as-move" to WS-Ledger-Part
+             move WS-ScoreAsMove to WS-Ledger-Answer
+             move WS-Ledger-Line to ResultsLedger-Line
+             write ResultsLedger-Line
+             move "score-as-outcome" to WS-Ledger-Part
+             move WS-ScoreAsOutcome to WS-Ledger-Answer
+             move WS-Ledger-Line to ResultsLedger-Line
+             write ResultsLedger-Line
+           close ResultsLedger
+           move function current-date(9:8) to WS-End-Time
+           perform compute-elapsed-seconds
+           open extend RunHistory
+           if WS-Extend-Status = "35"
+             open output RunHistory
+           end-if
+             move "2022" to WS-RunHistory-Year
+             move "02" to WS-RunHistory-Day
+             move "Day-02c" to WS-RunHistory-Program
+             move WS-RunDate to WS-RunHistory-Date
+             move WS-Start-Time to WS-RunHistory-Start
+             move WS-End-Time to WS-RunHistory-End
+             move WS-Elapsed-Seconds to WS-RunHistory-Elapsed
+             move WS-RunHistory-Line to RunHistory-Line
+             write RunHistory-Line
+           close RunHistory
+           goback.
+
+           load-scoring-rules.
+             open input ScoringRules
+               perform until WS-RulesEOF = 1
+                 read ScoringRules
+                   at end move 1 to WS-RulesEOF
+                   not at end
+                     add 1 to WS-RuleCount
+                     move Rule-OpponentMove
+                       to WS-Rule-OpponentMove(WS-RuleCount)
+                     move Rule-PlayerMove
+                       to WS-Rule-PlayerMove(WS-RuleCount)
+                     move Rule-Score to WS-Rule-Score(WS-RuleCount)
+                     move Rule-Outcome to WS-Rule-Outcome(WS-RuleCount)
+                 end-read
+               end-perform
+             close ScoringRules
+           .
+
+           score-as-move.
+             move WS-OpponentMove to WS-LookupOpponent
+             move WS-ThirdColumn to WS-LookupPlayer
+             perform look-up-score
+             add WS-Score to WS-ScoreAsMove
+           .
+
+           score-as-outcome.
+             evaluate WS-OpponentMove also WS-ThirdColumn
+               when "A" also "Y"
+               when "B" also "Y"
+               when "C" also "Y"
+                 move WS-OpponentMove to WS-DerivedMove
+               when "A" also "X"
+                 move "C" to WS-DerivedMove
+               when "B" also "X"
+                 move "A" to WS-DerivedMove
+               when "C" also "X"
+                 move "B" to WS-DerivedMove
+               when "A" also "Z"
+                 move "B" to WS-DerivedMove
+               when "B" also "Z"
+                 move "C" to WS-DerivedMove
+               when "C" also "Z"
+                 move "A" to WS-DerivedMove
+             end-evaluate
+             move WS-OpponentMove to WS-LookupOpponent
+             move WS-DerivedMove to WS-LookupPlayer
+             perform look-up-score
+             add WS-Score to WS-ScoreAsOutcome
+           .
+
+           look-up-score.
+             move 0 to WS-Score
+             move 0 to WS-RuleFound
+             perform varying WS-r from 1 by 1 until WS-r > WS-RuleCount
+               if WS-LookupOpponent = WS-Rule-OpponentMove(WS-r) and
+                  WS-LookupPlayer = WS-Rule-PlayerMove(WS-r) then
+                 move WS-Rule-Score(WS-r) to WS-Score
+                 move 1 to WS-RuleFound
+                 exit perform
+               end-if
+             end-perform
+           .
+
+           copy "elapsedp.cpy".
