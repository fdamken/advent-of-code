@@ -3,8 +3,21 @@
        environment division.
            input-output section.
              file-control.
-               select Strategy assign to "input.txt"
+      *        the input file defaults to "input.txt" but can be
+      *        pointed at any file via the AOC_INPUT_FILE environment
+      *        variable, without touching anything on disk.
+               select Strategy assign to dynamic WS-Input-File-Name
+                 organization is line sequential
+                 file status is WS-File-Status-Code.
+      *        per-round audit trail so a disputed score can be
+      *        traced back to exactly how it was reached.
+               select AuditTrail assign to "day02b-audit.txt"
                  organization is line sequential.
+      *        one row per run, so a slow day's job shows up in the
+      *        history instead of only ever being noticed by eye.
+               select RunHistory assign to "run-history.txt"
+                 organization is line sequential
+                 file status is WS-Extend-Status.
        data division.
            file section.
              fd Strategy.
@@ -12,41 +25,94 @@
                   05 OpponentMove pic A.
                   05 placeholder  pic A.
                   05 PlayerMove   pic A.
+             fd AuditTrail.
+               01 AuditTrail-Line pic X(60).
+             fd RunHistory.
+               01 RunHistory-Line pic X(60).
            working-storage section.
+             copy "filestat.cpy".
+             copy "elapsed.cpy".
+             01 WS-Input-File-Name pic X(100) value "input.txt".
+             01 WS-Extend-Status pic XX.
              01 WS-Strategy.
                 05 WS-OpponentMove pic A.
                 05 WS-placeholder  pic A.
                 05 WS-Outcome      pic A.
              01 WS-PlayerMove    pic A.
              01 WS-Score         pic 9(10) value zeros.
+             01 WS-ScoreBefore   pic 9(10) value zeros.
+             01 WS-RoundScore    pic 9(10) value zeros.
              01 WS-Score-Display pic z(10).
              01 WS-EOF           pic 9 value zero.
+             01 WS-OutcomeLabel  pic A(04).
+             01 WS-RoundNo       pic 9(08) value zero.
+             01 WS-WinCount      pic 9(08) value zero.
+             01 WS-LoseCount     pic 9(08) value zero.
+             01 WS-DrawCount     pic 9(08) value zero.
+             01 WS-Audit-Line.
+                05 WS-Audit-RoundNo     pic Z(8).
+                05 FILLER               pic X(1) value space.
+                05 WS-Audit-Opponent    pic A.
+                05 FILLER               pic X(1) value space.
+                05 WS-Audit-Player      pic A.
+                05 FILLER               pic X(1) value space.
+                05 WS-Audit-Outcome     pic A(04).
+                05 FILLER               pic X(1) value space.
+                05 WS-Audit-RoundScore  pic Z(10).
+                05 FILLER               pic X(1) value space.
+                05 WS-Audit-Running     pic Z(10).
+             copy "runhist.cpy".
+             01 WS-RunDate pic X(10).
+             01 WS-CurrentDate pic X(8).
        procedure division.
+           move function current-date(9:8) to WS-Start-Time
+           move function current-date(1:8) to WS-CurrentDate
+           string WS-CurrentDate(1:4) "-" WS-CurrentDate(5:2) "-"
+                  WS-CurrentDate(7:2)
+             delimited by size into WS-RunDate
+           accept WS-Input-File-Name from environment "AOC_INPUT_FILE"
+             on exception move "input.txt" to WS-Input-File-Name
+           end-accept
            open input Strategy
+           if WS-File-Status-Error
+             display "Day-02b: input file not found or unreadable: "
+               WS-Input-File-Name ", status " WS-File-Status-Code
+             goback
+           end-if
+           open output AuditTrail
              perform until WS-EOF = 1
                read Strategy into WS-Strategy
                  at end move 1 to WS-EOF
                  not at end
+                   add 1 to WS-RoundNo
+                   move WS-Score to WS-ScoreBefore
                    evaluate WS-OpponentMove also WS-Outcome
       *              we need a draw
                      when "A" also "Y"
                      when "B" also "Y"
                      when "C" also "Y"
                        move WS-OpponentMove to WS-PlayerMove
+                       move "DRAW" to WS-OutcomeLabel
       *              we need a lose
                      when "A" also "X"
                        move "C" to WS-PlayerMove
+                       move "LOSE" to WS-OutcomeLabel
                      when "B" also "X"
                        move "A" to WS-PlayerMove
+                       move "LOSE" to WS-OutcomeLabel
                      when "C" also "X"
                        move "B" to WS-PlayerMove
+                       move "LOSE" to WS-OutcomeLabel
       *              we need a win
                      when "A" also "Z"
                        move "B" to WS-PlayerMove
+                       move "WIN " to WS-OutcomeLabel
                      when "B" also "Z"
                        move "C" to WS-PlayerMove
+                       move "WIN " to WS-OutcomeLabel
                      when "C" also "Z"
                        move "A" to WS-PlayerMove
+                       move "WIN " to WS-OutcomeLabel
                    end-evaluate
                    evaluate WS-PlayerMove
                      when "A"
@@ -70,9 +136,59 @@
                      when "C" also "C"
                        add 3 to WS-Score
                    end-evaluate
+                   subtract WS-ScoreBefore from WS-Score
+                     giving WS-RoundScore
+                   evaluate WS-OutcomeLabel
+                     when "WIN "
+                       add 1 to WS-WinCount
+                     when "LOSE"
+                       add 1 to WS-LoseCount
+                     when "DRAW"
+                       add 1 to WS-DrawCount
+                   end-evaluate
+                   perform write-audit-record
                end-read
+               if WS-File-Status-Error
+                 display "Day-02b: I/O error reading Strategy, status "
+                   WS-File-Status-Code
+                 goback
+               end-if
              end-perform
            close Strategy
+           close AuditTrail
            move WS-Score to WS-Score-Display
            display "Final score: "WS-Score-Display
-           stop run.
+           display "Wins: "WS-WinCount
+             " Losses: "WS-LoseCount
+             " Draws: "WS-DrawCount
+           display "Audit trail written to day02b-audit.txt"
+           move function current-date(9:8) to WS-End-Time
+           perform compute-elapsed-seconds
+           open extend RunHistory
+           if WS-Extend-Status = "35"
+             open output RunHistory
+           end-if
+             move "2022" to WS-RunHistory-Year
+             move "02" to WS-RunHistory-Day
+             move "Day-02b" to WS-RunHistory-Program
+             move WS-RunDate to WS-RunHistory-Date
+             move WS-Start-Time to WS-RunHistory-Start
+             move WS-End-Time to WS-RunHistory-End
+             move WS-Elapsed-Seconds to WS-RunHistory-Elapsed
+             move WS-RunHistory-Line to RunHistory-Line
+             write RunHistory-Line
+           close RunHistory
+           goback.
+
+           write-audit-record.
+             move WS-RoundNo to WS-Audit-RoundNo
+             move WS-OpponentMove to WS-Audit-Opponent
+             move WS-PlayerMove to WS-Audit-Player
+             move WS-OutcomeLabel to WS-Audit-Outcome
+             move WS-RoundScore to WS-Audit-RoundScore
+             move WS-Score to WS-Audit-Running
+             move WS-Audit-Line to AuditTrail-Line
+             write AuditTrail-Line
+           .
+
+           copy "elapsedp.cpy".
