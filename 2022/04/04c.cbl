@@ -0,0 +1,335 @@
+       identification division.
+           program-id. Day-04c.
+      *    combines the full-containment total (04a.cbl) and the
+      *    any-overlap total (04b.cbl) into a single pass over
+      *    Assignments, since both totals come from the exact same
+      *    UNSTRING of the same file and are always wanted together
+      *    for the nightly batch window.
+       environment division.
+           input-output section.
+             file-control.
+      *        the input file defaults to "input.txt" but can be
+      *        pointed at any file via the AOC_INPUT_FILE environment
+      *        variable, without touching anything on disk.
+               select Assignments assign to dynamic WS-Input-File-Name
+                 organization is line sequential
+                 file status is WS-File-Status-Code.
+               select DetailReport assign to "day04c-detail.txt"
+                 organization is line sequential.
+      *        pairs flagged contained that are not also flagged
+      *        overlapping - that combination can only mean a
+      *        parsing bug, so it gets its own reconciliation log.
+               select ReconciliationLog assign to "day04c-recon.txt"
+                 organization is line sequential.
+      *        assignment lines that did not unstring into exactly
+      *        four numeric fields.
+               select RejectsLog assign to "day04c-rejects.txt"
+                 organization is line sequential.
+      *        every rejected or reconciliation-flagged line also
+      *        lands here, so one file shows every flagged record
+      *        across every day instead of each program's own one-off
+      *        logs being the only place it shows up.
+               select ExceptionLedger assign to "exceptions-ledger.txt"
+                 organization is line sequential
+                 file status is WS-Extend-Status.
+               select ResultsLedger assign to "results-ledger.txt"
+                 organization is line sequential
+                 file status is WS-Extend-Status.
+      *        one row per run, so a slow day's job shows up in the
+      *        history instead of only ever being noticed by eye.
+               select RunHistory assign to "run-history.txt"
+                 organization is line sequential
+                 file status is WS-Extend-Status.
+       data division.
+           file section.
+             fd Assignments.
+                01 Assignments-File.
+                   05 Assignment pic A(100).
+             fd DetailReport.
+                01 DetailReport-Line pic X(60).
+             fd ReconciliationLog.
+                01 ReconciliationLog-Line pic X(60).
+             fd RejectsLog.
+                01 RejectsLog-Line pic X(60).
+             fd ExceptionLedger.
+                01 ExceptionLedger-Line pic X(80).
+             fd ResultsLedger.
+                01 ResultsLedger-Line pic X(80).
+             fd RunHistory.
+                01 RunHistory-Line pic X(60).
+           working-storage section.
+             copy "filestat.cpy".
+             copy "elapsed.cpy".
+             01 WS-Input-File-Name pic X(100) value "input.txt".
+             01 WS-Extend-Status pic XX.
+             01 WS-Assignments.
+                05 WS-Assignment pic A(100).
+             01 WS-UnstringCount        pic 9(02).
+             01 WS-UnstringPtr          pic 9(03).
+             01 WS-AssignmentElve1Lo    pic 9(18).
+             01 WS-AssignmentElve1Hi    pic 9(18).
+             01 WS-AssignmentElve2Lo    pic 9(18).
+             01 WS-AssignmentElve2Hi    pic 9(18).
+             01 WS-RangeA               pic 9(18) occurs 2 times.
+             01 WS-RangeB               pic 9(18) occurs 2 times.
+             01 WS-Contains             pic 9.
+             01 WS-Overlap              pic 9.
+             01 WS-OverlapSize          pic 9(18) value zero.
+             01 WS-OverlapLo            pic 9(18) value zero.
+             01 WS-OverlapHi            pic 9(18) value zero.
+             01 WS-ContainsTotal        pic 9(10) value zeros.
+             01 WS-ContainsTotal-Display pic z(10).
+             01 WS-OverlapTotal         pic 9(10) value zeros.
+             01 WS-OverlapTotal-Display pic z(10).
+             01 WS-EOF                  pic 9 value zero.
+             01 WS-LineNo               pic 9(08) value zero.
+             01 WS-RejectCount          pic 9(08) value zero.
+             01 WS-ReconciliationCount  pic 9(08) value zero.
+             01 WS-Detail-Line.
+                05 WS-Detail-LineNo    pic Z(8).
+                05 FILLER              pic X(1) value space.
+                05 WS-Detail-AElve1    pic Z(18).
+                05 FILLER              pic X(1) value "-".
+                05 WS-Detail-AElve2    pic Z(18).
+                05 FILLER              pic X(1) value space.
+                05 WS-Detail-BElve1    pic Z(18).
+                05 FILLER              pic X(1) value "-".
+                05 WS-Detail-BElve2    pic Z(18).
+                05 FILLER              pic X(1) value space.
+                05 WS-Detail-Contains  pic X(13).
+                05 FILLER              pic X(1) value space.
+                05 WS-Detail-Overlap   pic X(10).
+                05 FILLER              pic X(1) value space.
+                05 WS-Detail-OverlapSz pic Z(18).
+             01 WS-Reject-Line.
+                05 WS-Reject-LineNo pic Z(8).
+                05 FILLER           pic X(3) value " - ".
+                05 WS-Reject-Reason pic X(40).
+             01 WS-Recon-Line.
+                05 WS-Recon-LineNo  pic Z(8).
+                05 FILLER           pic X(3) value " - ".
+                05 WS-Recon-Reason  pic X(40).
+             copy "resultlg.cpy".
+             copy "runhist.cpy".
+             copy "exceplg.cpy".
+             01 WS-RunDate pic X(10).
+             01 WS-CurrentDate pic X(8).
+       procedure division.
+           move function current-date(9:8) to WS-Start-Time
+           move function current-date(1:8) to WS-CurrentDate
+           string WS-CurrentDate(1:4) "-" WS-CurrentDate(5:2) "-"
+                  WS-CurrentDate(7:2)
+             delimited by size into WS-RunDate
+           accept WS-Input-File-Name from environment "AOC_INPUT_FILE"
+             on exception move "input.txt" to WS-Input-File-Name
+           end-accept
+           open input Assignments
+           if WS-File-Status-Error
+             display "Day-04c: input file not found or unreadable: "
+               WS-Input-File-Name ", status " WS-File-Status-Code
+             goback
+           end-if
+           open output DetailReport
+           open output ReconciliationLog
+           open output RejectsLog
+           open extend ExceptionLedger
+           if WS-Extend-Status = "35"
+             open output ExceptionLedger
+           end-if
+             perform until WS-EOF = 1
+               read Assignments into WS-Assignments
+                 at end move 1 to WS-EOF
+                 not at end
+                   add 1 to WS-LineNo
+                   perform parse-assignment
+                   if WS-UnstringCount not = 4
+                     perform write-reject-record
+                   else
+                     move WS-AssignmentElve1Lo to WS-RangeA(1)
+                     move WS-AssignmentElve1Hi to WS-RangeA(2)
+                     move WS-AssignmentElve2Lo to WS-RangeB(1)
+                     move WS-AssignmentElve2Hi to WS-RangeB(2)
+                     perform is-contained
+                     perform has-overlap
+                     add WS-Contains to WS-ContainsTotal
+                     add WS-Overlap to WS-OverlapTotal
+                     perform write-detail-record
+                     perform check-reconciliation
+                   end-if
+               end-read
+               if WS-File-Status-Error
+                 display "Day-04c: I/O error reading Assignments, "
+                   "status " WS-File-Status-Code
+                 goback
+               end-if
+             end-perform
+           close Assignments
+           close DetailReport
+           close ReconciliationLog
+           close RejectsLog
+           close ExceptionLedger
+           move WS-ContainsTotal to WS-ContainsTotal-Display
+           move WS-OverlapTotal to WS-OverlapTotal-Display
+           display "total contained pairs: " WS-ContainsTotal-Display
+           display "total overlapping pairs: " WS-OverlapTotal-Display
+           if WS-RejectCount > 0
+             display WS-RejectCount
+               " malformed assignment line(s), see day04c-rejects"
+           end-if
+           if WS-ReconciliationCount > 0
+             display WS-ReconciliationCount
+               " contained-but-not-overlapping, see day04c-recon"
+           end-if
+           open extend ResultsLedger
+           if WS-Extend-Status = "35"
+             open output ResultsLedger
+           end-if
+             move "2022" to WS-Ledger-Year
+             move "04" to WS-Ledger-Day
+             move WS-RunDate to WS-Ledger-Date
+             move WS-Input-File-Name to WS-Ledger-InputFile
+             move "contained-pairs" to WS-Ledger-Part
+             move WS-ContainsTotal to WS-Ledger-Answer
+             move WS-Ledger-Line to ResultsLedger-Line
+             write ResultsLedger-Line
+             move "overlapping-pairs" to WS-Ledger-Part
+             move WS-OverlapTotal to WS-Ledger-Answer
+             move WS-Ledger-Line to ResultsLedger-Line
+             write ResultsLedger-Line
+           close ResultsLedger
+           move function current-date(9:8) to WS-End-Time
+           perform compute-elapsed-seconds
+           open extend RunHistory
+           if WS-Extend-Status = "35"
+             open output RunHistory
+           end-if
+             move "2022" to WS-RunHistory-Year
+             move "04" to WS-RunHistory-Day
+             move "Day-04c" to WS-RunHistory-Program
+             move WS-RunDate to WS-RunHistory-Date
+             move WS-Start-Time to WS-RunHistory-Start
+             move WS-End-Time to WS-RunHistory-End
+             move WS-Elapsed-Seconds to WS-RunHistory-Elapsed
+             move WS-RunHistory-Line to RunHistory-Line
+             write RunHistory-Line
+           close RunHistory
+           goback.
+
+           parse-assignment.
+             move 0 to WS-UnstringCount
+             move 1 to WS-UnstringPtr
+             unstring WS-Assignment
+               delimited by "," or "-"
+               into WS-AssignmentElve1Lo
+                    WS-AssignmentElve1Hi
+                    WS-AssignmentElve2Lo
+                    WS-AssignmentElve2Hi
+               with pointer WS-UnstringPtr
+               tallying in WS-UnstringCount
+             end-unstring
+      *      tallying in only counts up to the 4 receivers above, so a
+      *      5th delimited token would still read as 4 here - check
+      *      what the pointer left unconsumed to catch that case too.
+             if WS-UnstringCount = 4
+                and WS-UnstringPtr <= function length(WS-Assignment)
+               if WS-Assignment(WS-UnstringPtr:) not = spaces
+                 move 5 to WS-UnstringCount
+               end-if
+             end-if
+           .
+
+           is-contained.
+             if WS-RangeA(1) <= WS-RangeB(1) and
+                WS-RangeB(2) <= WS-RangeA(2) then
+               move 1 to WS-Contains
+               exit paragraph
+             end-if
+             if WS-RangeB(1) <= WS-RangeA(1) and
+                WS-RangeA(2) <= WS-RangeB(2) then
+               move 1 to WS-Contains
+               exit paragraph
+             end-if
+             move 0 to WS-Contains
+           .
+
+           has-overlap.
+             move 0 to WS-OverlapSize
+             if WS-RangeA(1) <= WS-RangeB(2) and
+                WS-RangeB(1) <= WS-RangeA(2) then
+               move 1 to WS-Overlap
+               if WS-RangeA(1) >= WS-RangeB(1)
+                 move WS-RangeA(1) to WS-OverlapLo
+               else
+                 move WS-RangeB(1) to WS-OverlapLo
+               end-if
+               if WS-RangeA(2) <= WS-RangeB(2)
+                 move WS-RangeA(2) to WS-OverlapHi
+               else
+                 move WS-RangeB(2) to WS-OverlapHi
+               end-if
+               compute WS-OverlapSize =
+                 WS-OverlapHi - WS-OverlapLo + 1
+               exit paragraph
+             end-if
+             move 0 to WS-Overlap
+           .
+
+           write-detail-record.
+             move WS-LineNo to WS-Detail-LineNo
+             move WS-RangeA(1) to WS-Detail-AElve1
+             move WS-RangeA(2) to WS-Detail-AElve2
+             move WS-RangeB(1) to WS-Detail-BElve1
+             move WS-RangeB(2) to WS-Detail-BElve2
+             if WS-Contains = 1
+               move "contained" to WS-Detail-Contains
+             else
+               move "not contained" to WS-Detail-Contains
+             end-if
+             if WS-Overlap = 1
+               move "overlap" to WS-Detail-Overlap
+               move WS-OverlapSize to WS-Detail-OverlapSz
+             else
+               move "no overlap" to WS-Detail-Overlap
+               move zero to WS-Detail-OverlapSz
+             end-if
+             move WS-Detail-Line to DetailReport-Line
+             write DetailReport-Line
+           .
+
+           write-reject-record.
+             add 1 to WS-RejectCount
+             move WS-LineNo to WS-Reject-LineNo
+             move "assignment line did not unstring into 4 fields"
+               to WS-Reject-Reason
+             move WS-Reject-Line to RejectsLog-Line
+             write RejectsLog-Line
+             move "2022" to WS-ExceptionLedger-Year
+             move "04" to WS-ExceptionLedger-Day
+             move "Day-04c" to WS-ExceptionLedger-Program
+             move WS-LineNo to WS-ExceptionLedger-LineNo
+             move "assignment line did not unstring"
+               to WS-ExceptionLedger-Reason
+             move WS-ExceptionLedger-Line to ExceptionLedger-Line
+             write ExceptionLedger-Line
+           .
+
+           check-reconciliation.
+             if WS-Contains = 1 and WS-Overlap = 0
+               add 1 to WS-ReconciliationCount
+               move WS-LineNo to WS-Recon-LineNo
+               move "contained but not flagged as overlapping"
+                 to WS-Recon-Reason
+               move WS-Recon-Line to ReconciliationLog-Line
+               write ReconciliationLog-Line
+               move "2022" to WS-ExceptionLedger-Year
+               move "04" to WS-ExceptionLedger-Day
+               move "Day-04c" to WS-ExceptionLedger-Program
+               move WS-LineNo to WS-ExceptionLedger-LineNo
+               move "contained but not overlapping"
+                 to WS-ExceptionLedger-Reason
+               move WS-ExceptionLedger-Line to ExceptionLedger-Line
+               write ExceptionLedger-Line
+             end-if
+           .
+
+           copy "elapsedp.cpy".
