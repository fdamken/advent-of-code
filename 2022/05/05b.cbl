@@ -0,0 +1,266 @@
+       identification division.
+           program-id. Day-05b.
+      *    CrateMover 9001 variant of 05a.cbl - the real crane out in
+      *    the yard picks up a whole block of crates at once and sets
+      *    them back down in the same order, instead of lifting them
+      *    one at a time (which reverses the block). Everything up to
+      *    the move loop itself is identical to 05a.cbl.
+       environment division.
+           input-output section.
+             file-control.
+      *        the input file defaults to "input.txt" but can be
+      *        pointed at any file via the AOC_INPUT_FILE environment
+      *        variable, without touching anything on disk.
+               select CargoCrane assign to dynamic WS-Input-File-Name
+                 organization is line sequential
+                 file status is WS-File-Status-Code.
+      *        one row per run, so a slow day's job shows up in the
+      *        history instead of only ever being noticed by eye.
+               select RunHistory assign to "run-history.txt"
+                 organization is line sequential
+                 file status is WS-Extend-Status.
+       data division.
+           file section.
+             fd CargoCrane.
+                01 Line-Str pic A(100).
+             fd RunHistory.
+                01 RunHistory-Line pic X(60).
+           working-storage section.
+             copy "filestat.cpy".
+             copy "elapsed.cpy".
+             01 WS-Input-File-Name pic X(100) value "input.txt".
+             01 WS-Extend-Status pic XX.
+             01 WS-CargoCrane.
+                05 WS-Line pic A(100).
+             01 WS-PreviousLine   pic A(100).
+             01 WS-StacksLineNo   pic 999.
+             01 WS-StackCount     pic 999.
+             01 WS-StackCount-Str pic AAA.
+             01 WS-Stacks
+                occurs 0 to 999 times depending on WS-StackCount.
+                05 WS-Stack pic A occurs 26 times.
+             01 WS-MoveInstrCount pic 9(10).
+             01 WS-MoveInstr
+                occurs 0 to 1000 times depending on WS-MoveInstrCount.
+                05 WS-MoveCount pic 99.
+                05 WS-MoveFrom  pic 999.
+                05 WS-MoveTo    pic 999.
+             01 WS-MoveFromIdx    pic 999.
+             01 WS-MoveToIdx      pic 999.
+             01 WS-BlockStr       pic A(26).
+             01 WS-StackLevel     pic 99.
+             01 WS-Str            pic A(100).
+             01 WS-StrLength      pic 999.
+             01 WS-i              pic 999.
+             01 WS-j              pic 999.
+             01 WS-k              pic 999.
+             01 WS-print-i        pic 999.
+             01 WS-print-j        pic 999.
+             01 WS-print-var      pic A(100).
+             01 WS-end            pic 999.
+             01 WS-EOF            pic 9 value zero.
+             01 placeholder       pic A(100).
+             copy "runhist.cpy".
+             01 WS-RunDate pic X(10).
+             01 WS-CurrentDate pic X(8).
+       procedure division.
+           move function current-date(9:8) to WS-Start-Time
+           move function current-date(1:8) to WS-CurrentDate
+           string WS-CurrentDate(1:4) "-" WS-CurrentDate(5:2) "-"
+                  WS-CurrentDate(7:2)
+             delimited by size into WS-RunDate
+           accept WS-Input-File-Name from environment "AOC_INPUT_FILE"
+             on exception move "input.txt" to WS-Input-File-Name
+           end-accept
+      *    first extract the number of stacks
+           open input CargoCrane
+           if WS-File-Status-Error
+             display "Day-05b: input file not found or unreadable: "
+               WS-Input-File-Name ", status " WS-File-Status-Code
+             goback
+           end-if
+             move 0 to WS-EOF
+             move 1 to WS-StacksLineNo
+             perform varying WS-j from 1 by 1 until WS-EOF = 1
+               read CargoCrane into WS-CargoCrane
+                 at end move 1 to WS-EOF
+                 not at end
+                   if WS-Line = " " then
+                     move WS-PreviousLine to WS-Str
+                     perform compute-str-length
+                     move WS-StrLength to WS-end
+                     move WS-StrLength to WS-i
+                     move "  " to WS-StackCount-Str
+                     perform until WS-i <= 1
+                       if function test-numval(WS-PreviousLine(WS-i:1))
+                          = zero then
+                         move function concatenate(
+                             WS-PreviousLine(WS-i:1),
+                             WS-StackCount-Str
+                           ) to WS-StackCount-Str
+                       else
+                         move 1 to WS-i
+                       end-if
+                       subtract 1 from WS-i
+                     end-perform
+                     move function numval(WS-StackCount-Str)
+                       to WS-StackCount
+                     subtract 1 from WS-j giving WS-StacksLineNo
+                     move 1 to WS-EOF
+                   end-if
+                   move WS-Line to WS-PreviousLine
+               end-read
+               if WS-File-Status-Error
+                 display "Day-05b: I/O error reading CargoCrane, "
+                   "status " WS-File-Status-Code
+                 goback
+               end-if
+             end-perform
+           close CargoCrane
+
+           display "stack count: " WS-StackCount
+
+           open input CargoCrane
+             move 0 to WS-EOF
+             move 1 to WS-StackLevel
+             move 0 to WS-MoveInstrCount
+             perform varying WS-j from 1 by 1 until WS-EOF = 1
+               read CargoCrane into WS-CargoCrane
+                 at end move 1 to WS-EOF
+                 not at end
+                   if WS-j < WS-StacksLineNo then
+      *              we are still reading the stack contents
+                     move 1 to WS-i
+                     perform varying WS-i
+                             from 1
+                             by 1
+                             until WS-i = WS-StackCount + 1
+                       move WS-Line((WS-i - 1) * 4 + 2 : 1)
+                         to WS-Stack(
+                              WS-i,
+                              WS-StacksLineNo - WS-StackLevel
+                            )
+                     end-perform
+                     add 1 to WS-StackLevel
+                   else
+                     if WS-j > WS-StacksLineNo + 1 then
+      *                we are finally reading the move instructions
+                       add 1 to WS-MoveInstrCount
+                       unstring WS-Line delimited by all space
+                         into placeholder
+                              WS-MoveCount(WS-MoveInstrCount)
+                              placeholder
+                              WS-MoveFrom(WS-MoveInstrCount)
+                              placeholder
+                              WS-MoveTo(WS-MoveInstrCount)
+                       end-unstring
+                     end-if
+                   end-if
+               end-read
+               if WS-File-Status-Error
+                 display "Day-05b: I/O error reading CargoCrane, "
+                   "status " WS-File-Status-Code
+                 goback
+               end-if
+             end-perform
+           close CargoCrane
+
+           perform print-stacks
+
+      *    we read all the data and move each instruction's crates
+      *    as one intact block, preserving their original order.
+           perform varying WS-i
+                   from 1
+                   by 1
+                   until WS-i > WS-MoveInstrCount
+             display "move " WS-MoveCount(WS-i) " from "
+               WS-MoveFrom(WS-i) " to " WS-MoveTo(WS-i)
+             move 0 to WS-MoveFromIdx
+             move 0 to WS-MoveToIdx
+             perform varying WS-k from 1 by 1 until WS-k > 26
+               if WS-MoveFromIdx = 0 then
+                 if WS-Stack(WS-MoveFrom(WS-i), WS-k) not = " " then
+                   move WS-k to WS-MoveFromIdx
+                 end-if
+               end-if
+               if WS-MoveToIdx = 0 then
+                 if WS-Stack(WS-MoveTo(WS-i), WS-k) = " " then
+                   move WS-k to WS-MoveToIdx
+                 end-if
+               end-if
+             end-perform
+             move spaces to WS-BlockStr
+             move WS-MoveFromIdx to WS-j
+             perform varying WS-k from 1 by 1
+                     until WS-k > WS-MoveCount(WS-i)
+               move WS-Stack(WS-MoveFrom(WS-i), WS-j)
+                 to WS-BlockStr(WS-k:1)
+               move " " to WS-Stack(WS-MoveFrom(WS-i), WS-j)
+               add 1 to WS-j
+             end-perform
+             move WS-MoveToIdx to WS-j
+             perform varying WS-k from 1 by 1
+                     until WS-k > WS-MoveCount(WS-i)
+               move WS-BlockStr(WS-k:1)
+                 to WS-Stack(WS-MoveTo(WS-i), WS-j)
+               add 1 to WS-j
+             end-perform
+      *        perform print-stacks
+           end-perform
+
+           display "----- MOVING FINISHED -----"
+           perform print-stacks
+
+           move function current-date(9:8) to WS-End-Time
+           perform compute-elapsed-seconds
+           open extend RunHistory
+           if WS-Extend-Status = "35"
+             open output RunHistory
+           end-if
+             move "2022" to WS-RunHistory-Year
+             move "05" to WS-RunHistory-Day
+             move "Day-05b" to WS-RunHistory-Program
+             move WS-RunDate to WS-RunHistory-Date
+             move WS-Start-Time to WS-RunHistory-Start
+             move WS-End-Time to WS-RunHistory-End
+             move WS-Elapsed-Seconds to WS-RunHistory-Elapsed
+             move WS-RunHistory-Line to RunHistory-Line
+             write RunHistory-Line
+           close RunHistory
+           goback.
+
+
+           compute-str-length.
+             move 1 to WS-i
+             move 0 to WS-StrLength
+             perform until WS-i = function length(WS-Str)
+               if WS-Str(WS-i:1) not = " " then
+                 move WS-i to WS-StrLength
+               end-if
+               add 1 to WS-i
+             end-perform
+           .
+
+           print-stacks.
+             display "stacks (top-down reversed):"
+             perform varying WS-print-j
+                     from 1
+                     by 1
+                     until WS-print-j > 26
+               move " " to WS-print-var
+               perform varying WS-print-i
+                       from WS-StackCount
+                       by -1
+                       until WS-print-i = 0
+                 move function concatenate(
+                     WS-Stack(WS-print-i, WS-print-j),
+                     WS-print-var
+                   ) to WS-print-var
+               end-perform
+               if WS-print-var not = " " then
+                 display "  " WS-print-var
+               end-if
+             end-perform
+           .
+
+           copy "elapsedp.cpy".
