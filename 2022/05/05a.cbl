@@ -3,28 +3,114 @@
        environment division.
            input-output section.
              file-control.
-               select CargoCrane assign to "input.txt"
-                 organization is line sequential.
+      *        the input file defaults to "input.txt" but can be
+      *        pointed at any file via the AOC_INPUT_FILE environment
+      *        variable, without touching anything on disk.
+               select CargoCrane assign to dynamic WS-Input-File-Name
+                 organization is line sequential
+                 file status is WS-File-Status-Code.
+      *        move instructions that reference an empty source stack
+      *        or an out-of-range stack number - the crane skips
+      *        these instead of touching anything.
+               select MoveRejectsLog assign to "day05a-move-rejects.txt"
+                 organization is line sequential
+                 file status is WS-Extend-Status.
+      *        every rejected move also lands here, so one file shows
+      *        every flagged record across every day instead of each
+      *        program's own one-off rejects log being the only place
+      *        it shows up.
+               select ExceptionLedger assign to "exceptions-ledger.txt"
+                 organization is line sequential
+                 file status is WS-Extend-Status.
+      *        one record per single-crate transfer, so a missing
+      *        crate can be traced back to the exact move that
+      *        carried it.
+               select TransactionLog assign to "day05a-transactions.txt"
+                 organization is line sequential
+                 file status is WS-Extend-Status.
+      *        periodic snapshot of stack contents and the next
+      *        instruction to run, so an abended job can restart from
+      *        the last completed instruction instead of redoing the
+      *        whole move list.
+               select CheckpointFile assign to "day05a-checkpoint.txt"
+                 organization is line sequential
+                 file status is WS-Checkpoint-Status.
+      *        durable, randomly addressable counterpart to the
+      *        in-memory WS-Stacks table, keyed by stack number - the
+      *        in-memory table is still what the move loop works
+      *        against, this is just a relative-file backing for it.
+               select StackRoster assign to "day05a-stack-roster.dat"
+                 organization is relative
+                 access mode is dynamic
+                 relative key is WS-StackRoster-Key
+                 file status is WS-StackRoster-Status.
+      *        durable, randomly addressable counterpart to the
+      *        in-memory WS-MoveInstr table, keyed by instruction
+      *        number, for the same reason.
+               select MoveInstrRoster assign to "day05a-move-roster.dat"
+                 organization is relative
+                 access mode is dynamic
+                 relative key is WS-MoveRoster-Key
+                 file status is WS-MoveRoster-Status.
+      *        one row per run, so a slow day's job shows up in the
+      *        history instead of only ever being noticed by eye.
+               select RunHistory assign to "run-history.txt"
+                 organization is line sequential
+                 file status is WS-Extend-Status.
        data division.
            file section.
              fd CargoCrane.
                 01 Line-Str pic A(100).
+             fd MoveRejectsLog.
+                01 MoveRejectsLog-Line pic X(60).
+             fd ExceptionLedger.
+                01 ExceptionLedger-Line pic X(80).
+             fd TransactionLog.
+                01 TransactionLog-Line pic X(60).
+             fd CheckpointFile.
+                01 CheckpointFile-Line pic X(210).
+             fd StackRoster.
+                01 StackRoster-Record pic A(200).
+             fd MoveInstrRoster.
+                01 MoveInstrRoster-Record.
+                   05 MIR-MoveCount pic 99.
+                   05 MIR-MoveFrom  pic 999.
+                   05 MIR-MoveTo    pic 999.
+             fd RunHistory.
+                01 RunHistory-Line pic X(60).
            working-storage section.
+             copy "filestat.cpy".
+             copy "elapsed.cpy".
+             01 WS-Input-File-Name pic X(100) value "input.txt".
+             01 WS-Extend-Status pic XX.
+             01 WS-Checkpoint-Status pic XX.
+             01 WS-Checkpoint-EOF    pic 9 value zero.
              01 WS-CargoCrane.
                 05 WS-Line pic A(100).
              01 WS-PreviousLine   pic A(100).
              01 WS-StacksLineNo   pic 999.
-             01 WS-StackCount     pic 999.
-             01 WS-StackCount-Str pic AAA.
+      *      ceilings raised well past any cargo manifest seen to
+      *      date; guarded below so a manifest that still outgrows
+      *      them is reported instead of overrunning the tables.
+             01 WS-MaxStacks      pic 9(04) value 9999.
+             01 WS-MaxMoveInstr   pic 9(06) value 100000.
+             01 WS-StackCount     pic 9(04).
+             01 WS-StackCount-Str pic A(04).
+      *      stack height is driven by however many crate rows the
+      *      manifest actually drew, not a fixed 26-row ceiling.
+             01 WS-StackHeight    pic 9(04).
              01 WS-Stacks
-                occurs 0 to 999 times depending on WS-StackCount.
-                05 WS-Stack pic A occurs 26 times.
+                occurs 0 to 9999 times depending on WS-StackCount.
+                05 WS-Stack pic A
+                   occurs 1 to 200 times depending on WS-StackHeight.
              01 WS-MoveInstrCount pic 9(10).
              01 WS-MoveInstr
-                occurs 0 to 1000 times depending on WS-MoveInstrCount.
+                occurs 0 to 100000 times
+                depending on WS-MoveInstrCount.
                 05 WS-MoveCount pic 99.
                 05 WS-MoveFrom  pic 999.
                 05 WS-MoveTo    pic 999.
+                05 WS-MoveValid pic 9 value 1.
              01 WS-MoveFromIdx    pic 999.
              01 WS-MoveToIdx      pic 999.
              01 WS-StackLevel     pic 99.
@@ -39,24 +125,79 @@
              01 WS-end            pic 999.
              01 WS-EOF            pic 9 value zero.
              01 placeholder       pic A(100).
+      *      one character per stack, left to right, picked off after
+      *      the crane has finished all its moves.
+             01 WS-TopCrates      pic A(999).
+             01 WS-TopIdx         pic 999.
+             01 WS-MoveRejectCount pic 9(08) value zero.
+      *      destination headroom check ahead of each move, so a stack
+      *      that is already full to WS-StackHeight is caught before
+      *      the crane tries to set a crate down on top of it.
+             01 WS-CountStackNo    pic 999.
+             01 WS-CountStackUsed  pic 999.
+             01 WS-MoveReject-Line.
+                05 WS-MoveReject-InstrNo pic Z(8).
+                05 FILLER               pic X(3) value " - ".
+                05 WS-MoveReject-Reason pic X(40).
+             01 WS-Transaction-Line.
+                05 WS-Transaction-InstrNo pic Z(8).
+                05 FILLER                pic X(1) value space.
+                05 WS-Transaction-Crate  pic A.
+                05 FILLER                pic X(6) value " from ".
+                05 WS-Transaction-From   pic Z(3).
+                05 FILLER                pic X(4) value " to ".
+                05 WS-Transaction-To     pic Z(3).
+      *      checkpoint/restart bookkeeping for the move loop.
+             01 WS-CheckpointInterval pic 9(04) value 25.
+             01 WS-RestartInstrNo     pic 9(10) value 1.
+             01 WS-Checkpoint-Header.
+                05 WS-Checkpoint-NextInstr pic 9(10).
+             01 WS-Checkpoint-StackRow.
+                05 WS-Checkpoint-StackNo  pic 999.
+                05 FILLER                 pic X(1) value space.
+                05 WS-Checkpoint-StackStr pic A(200).
+      *      relative-file keys for the durable stack/move-instr
+      *      rosters, kept separate from WS-i so they are not limited
+      *      to WS-i's narrower width.
+             01 WS-StackRoster-Key    pic 9(04).
+             01 WS-StackRoster-Status pic XX.
+             01 WS-MoveRoster-Key     pic 9(06).
+             01 WS-MoveRoster-Status  pic XX.
+             copy "runhist.cpy".
+             copy "exceplg.cpy".
+             01 WS-RunDate pic X(10).
+             01 WS-CurrentDate pic X(8).
        procedure division.
+           move function current-date(9:8) to WS-Start-Time
+           move function current-date(1:8) to WS-CurrentDate
+           string WS-CurrentDate(1:4) "-" WS-CurrentDate(5:2) "-"
+                  WS-CurrentDate(7:2)
+             delimited by size into WS-RunDate
+           accept WS-Input-File-Name from environment "AOC_INPUT_FILE"
+             on exception move "input.txt" to WS-Input-File-Name
+           end-accept
       *    first extract the number of stacks
            open input CargoCrane
+           if WS-File-Status-Error
+             display "Day-05a: input file not found or unreadable: "
+               WS-Input-File-Name ", status " WS-File-Status-Code
+             goback
+           end-if
              move 0 to WS-EOF
              move 1 to WS-StacksLineNo
              perform varying WS-j from 1 by 1 until WS-EOF = 1
                read CargoCrane into WS-CargoCrane
                  at end move 1 to WS-EOF
                  not at end
-                   if WS-Line equals " " then
+                   if WS-Line = " " then
                      move WS-PreviousLine to WS-Str
                      perform compute-str-length
                      move WS-StrLength to WS-end
                      move WS-StrLength to WS-i
-                     move "  " to WS-StackCount-Str
+                     move "    " to WS-StackCount-Str
                      perform until WS-i <= 1
                        if function test-numval(WS-PreviousLine(WS-i:1))
-                          equals zero then
+                          = zero then
                          move function concatenate(
                              WS-PreviousLine(WS-i:1),
                              WS-StackCount-Str
@@ -69,16 +210,33 @@
                      move function numval(WS-StackCount-Str)
                        to WS-StackCount
                      subtract 1 from WS-j giving WS-StacksLineNo
+                     compute WS-StackHeight = WS-StacksLineNo - 1
                      move 1 to WS-EOF
                    end-if
                    move WS-Line to WS-PreviousLine
                end-read
+               if WS-File-Status-Error
+                 display "Day-05a: I/O error reading CargoCrane, "
+                   "status " WS-File-Status-Code
+                 goback
+               end-if
              end-perform
            close CargoCrane
 
+           if WS-StackCount > WS-MaxStacks
+             display "stack count " WS-StackCount
+               " exceeds capacity of " WS-MaxStacks " - aborting"
+             goback
+           end-if
+
            display "stack count: " WS-StackCount
 
            open input CargoCrane
+           open output MoveInstrRoster
+           open extend ExceptionLedger
+           if WS-Extend-Status = "35"
+             open output ExceptionLedger
+           end-if
              move 0 to WS-EOF
              move 1 to WS-StackLevel
              move 0 to WS-MoveInstrCount
@@ -92,7 +250,7 @@
                      perform varying WS-i
                              from 1
                              by 1
-                             until WS-i equals WS-StackCount + 1
+                             until WS-i = WS-StackCount + 1
                        move WS-Line((WS-i - 1) * 4 + 2 : 1)
                          to WS-Stack(
                               WS-i,
@@ -103,74 +261,351 @@
                    else
                      if WS-j > WS-StacksLineNo + 1 then
       *                we are finally reading the move instructions
-                       add 1 to WS-MoveInstrCount
-                       unstring WS-Line delimited by all space
-                         into placeholder
-                              WS-MoveCount(WS-MoveInstrCount)
-                              placeholder
-                              WS-MoveFrom(WS-MoveInstrCount)
-                              placeholder
-                              WS-MoveTo(WS-MoveInstrCount)
-                       end-unstring
+                       if WS-MoveInstrCount >= WS-MaxMoveInstr
+                         display "move list exceeds capacity of "
+                           WS-MaxMoveInstr " - remaining moves ignored"
+                         move "2022" to WS-ExceptionLedger-Year
+                         move "05" to WS-ExceptionLedger-Day
+                         move "Day-05a" to WS-ExceptionLedger-Program
+                         move WS-MoveInstrCount
+                           to WS-ExceptionLedger-LineNo
+                         move "move list truncated at capacity"
+                           to WS-ExceptionLedger-Reason
+                         move WS-ExceptionLedger-Line
+                           to ExceptionLedger-Line
+                         write ExceptionLedger-Line
+                         move 1 to WS-EOF
+                       else
+                         add 1 to WS-MoveInstrCount
+                         unstring WS-Line delimited by all space
+                           into placeholder
+                                WS-MoveCount(WS-MoveInstrCount)
+                                placeholder
+                                WS-MoveFrom(WS-MoveInstrCount)
+                                placeholder
+                                WS-MoveTo(WS-MoveInstrCount)
+                         end-unstring
+                         move WS-MoveInstrCount to WS-MoveRoster-Key
+                         move WS-MoveCount(WS-MoveInstrCount)
+                           to MIR-MoveCount
+                         move WS-MoveFrom(WS-MoveInstrCount)
+                           to MIR-MoveFrom
+                         move WS-MoveTo(WS-MoveInstrCount)
+                           to MIR-MoveTo
+                         write MoveInstrRoster-Record
+                       end-if
                      end-if
                    end-if
                end-read
+               if WS-File-Status-Error
+                 display "Day-05a: I/O error reading CargoCrane, "
+                   "status " WS-File-Status-Code
+                 goback
+               end-if
              end-perform
            close CargoCrane
+           close MoveInstrRoster
+           close ExceptionLedger
+
+      *    durable relative-file counterpart to WS-Stacks, written
+      *    once the in-memory table has its final starting layout.
+           open output StackRoster
+             perform varying WS-print-i from 1 by 1
+                     until WS-print-i > WS-StackCount
+               move WS-print-i to WS-StackRoster-Key
+               move WS-Stacks(WS-print-i) to StackRoster-Record
+               write StackRoster-Record
+             end-perform
+           close StackRoster
 
            perform print-stacks
 
-      *    we read all the data and can start moving stuff around
-           perform varying WS-i
-                   from 1
-                   by 1
-                   until WS-i > WS-MoveInstrCount
-             perform varying WS-j
-                     from 0
+           perform read-checkpoint
+
+      *    we read all the data and can start moving stuff around.
+      *    each instruction is checked against the stack state as it
+      *    stands right now, not a snapshot taken before any move
+      *    ran - an earlier move in this same run can fill or empty a
+      *    stack that a later instruction also touches, so validating
+      *    the whole list up front before anything moves would miss
+      *    that.
+      *    a restart resumes partway through the move list, so its
+      *    transaction/rejects history has to append to what the
+      *    abended run already wrote instead of truncating it - the
+      *    same EXTEND-with-"35"-fallback pattern used for
+      *    ExceptionLedger/RunHistory below.
+           if WS-RestartInstrNo > 1
+             open extend TransactionLog
+             if WS-Extend-Status = "35"
+               open output TransactionLog
+             end-if
+             open extend MoveRejectsLog
+             if WS-Extend-Status = "35"
+               open output MoveRejectsLog
+             end-if
+           else
+             open output TransactionLog
+             open output MoveRejectsLog
+           end-if
+           open extend ExceptionLedger
+           if WS-Extend-Status = "35"
+             open output ExceptionLedger
+           end-if
+             perform varying WS-i
+                     from WS-RestartInstrNo
                      by 1
-                     until WS-j = WS-MoveCount(WS-i)
-               display "move " WS-MoveFrom(WS-i) " to " WS-MoveTo(WS-i)
-               move 0 to WS-MoveToIdx
-               perform varying WS-k from 1 by 1 until WS-k > 26
-                 if WS-Stack(WS-MoveFrom(WS-i), WS-k) not equals " "
-                   move WS-k to WS-MoveFromIdx
-                 end-if
-                 if WS-MoveToIdx equals 0 then
-                   if WS-Stack(WS-MoveTo(WS-i), WS-k) equals " " then
-                     move WS-k to WS-MoveToIdx
+                     until WS-i > WS-MoveInstrCount
+               perform validate-move-instructions
+               if WS-MoveValid(WS-i) = 1
+                 perform varying WS-j
+                         from 0
+                         by 1
+                         until WS-j = WS-MoveCount(WS-i)
+                   display "move " WS-MoveFrom(WS-i) " to "
+                     WS-MoveTo(WS-i)
+                   move 0 to WS-MoveFromIdx
+                   move 0 to WS-MoveToIdx
+                   perform varying WS-k from 1 by 1
+                           until WS-k > WS-StackHeight
+                     if WS-Stack(WS-MoveFrom(WS-i), WS-k) not = " "
+                       move WS-k to WS-MoveFromIdx
+                     end-if
+                     if WS-MoveToIdx = 0 then
+                       if WS-Stack(WS-MoveTo(WS-i), WS-k) = " " then
+                         move WS-k to WS-MoveToIdx
+                       end-if
+                     end-if
+                   end-perform
+      *            belt and braces on top of the live check above - if
+      *            an earlier crate in this same multi-crate move left
+      *            the source empty or the destination full, stop
+      *            instead of writing to slot zero.
+                   if WS-MoveFromIdx = 0 or WS-MoveToIdx = 0
+                     perform reject-stale-move
+                     exit perform
                    end-if
-                 end-if
-               end-perform
-               move WS-Stack(WS-MoveFrom(WS-i), WS-MoveFromIdx)
-                 to WS-Stack(WS-MoveTo(WS-i), WS-MoveToIdx)
-               move " " to WS-Stack(WS-MoveFrom(WS-i), WS-MoveFromIdx)
-      *        perform print-stacks
+                   perform write-transaction-record
+                   move WS-Stack(WS-MoveFrom(WS-i), WS-MoveFromIdx)
+                     to WS-Stack(WS-MoveTo(WS-i), WS-MoveToIdx)
+                   move " "
+                     to WS-Stack(WS-MoveFrom(WS-i), WS-MoveFromIdx)
+      *            perform print-stacks
+                 end-perform
+               end-if
+               if function mod(WS-i, WS-CheckpointInterval) = 0
+                 perform write-checkpoint
+               end-if
              end-perform
-           end-perform
+           close TransactionLog
+           close MoveRejectsLog
+           close ExceptionLedger
+           perform clear-checkpoint
 
            display "----- MOVING FINISHED -----"
            perform print-stacks
+           perform emit-top-crates
+           if WS-MoveRejectCount > 0
+             display WS-MoveRejectCount
+               " move instruction(s) skipped, see day05a-move-rejects"
+           end-if
 
-           stop run.
+           move function current-date(9:8) to WS-End-Time
+           perform compute-elapsed-seconds
+           open extend RunHistory
+           if WS-Extend-Status = "35"
+             open output RunHistory
+           end-if
+             move "2022" to WS-RunHistory-Year
+             move "05" to WS-RunHistory-Day
+             move "Day-05a" to WS-RunHistory-Program
+             move WS-RunDate to WS-RunHistory-Date
+             move WS-Start-Time to WS-RunHistory-Start
+             move WS-End-Time to WS-RunHistory-End
+             move WS-Elapsed-Seconds to WS-RunHistory-Elapsed
+             move WS-RunHistory-Line to RunHistory-Line
+             write RunHistory-Line
+           close RunHistory
+           goback.
 
 
            compute-str-length.
              move 1 to WS-i
              move 0 to WS-StrLength
              perform until WS-i = function length(WS-Str)
-               if WS-Str(WS-i:1) not equals " " then
+               if WS-Str(WS-i:1) not = " " then
                  move WS-i to WS-StrLength
                end-if
                add 1 to WS-i
              end-perform
            .
 
+           read-checkpoint.
+             move 1 to WS-RestartInstrNo
+             move 0 to WS-Checkpoint-EOF
+             open input CheckpointFile
+             if WS-Checkpoint-Status = "00" then
+               read CheckpointFile
+                 at end move 1 to WS-Checkpoint-EOF
+               end-read
+               if WS-Checkpoint-EOF = 0
+                 move CheckpointFile-Line to WS-Checkpoint-Header
+                 move WS-Checkpoint-NextInstr to WS-RestartInstrNo
+                 perform varying WS-i from 1 by 1
+                         until WS-i > WS-StackCount
+                               or WS-Checkpoint-EOF = 1
+                   read CheckpointFile
+                     at end move 1 to WS-Checkpoint-EOF
+                   end-read
+                   if WS-Checkpoint-EOF = 0
+                     move CheckpointFile-Line to WS-Checkpoint-StackRow
+                     move WS-Checkpoint-StackStr
+                       to WS-Stacks(WS-Checkpoint-StackNo)
+                   end-if
+                 end-perform
+               end-if
+               if WS-Checkpoint-EOF = 1
+                 move 1 to WS-RestartInstrNo
+               else
+                 display "resuming from checkpoint at instruction "
+                   WS-RestartInstrNo
+               end-if
+             end-if
+             close CheckpointFile
+           .
+
+           write-checkpoint.
+             open output CheckpointFile
+               move WS-i to WS-Checkpoint-NextInstr
+               add 1 to WS-Checkpoint-NextInstr
+               move WS-Checkpoint-Header to CheckpointFile-Line
+               write CheckpointFile-Line
+               perform varying WS-print-i from 1 by 1
+                       until WS-print-i > WS-StackCount
+                 move WS-print-i to WS-Checkpoint-StackNo
+                 move WS-Stacks(WS-print-i) to WS-Checkpoint-StackStr
+                 move WS-Checkpoint-StackRow to CheckpointFile-Line
+                 write CheckpointFile-Line
+               end-perform
+             close CheckpointFile
+           .
+
+           clear-checkpoint.
+             open output CheckpointFile
+             close CheckpointFile
+           .
+
+      *    checks instruction WS-i against the stack state as it
+      *    stands at the moment this is called - the caller runs this
+      *    immediately before the instruction executes, not once for
+      *    every instruction up front, so a stack another instruction
+      *    has already filled or emptied this same run is seen as it
+      *    actually is.
+           validate-move-instructions.
+             move 1 to WS-MoveValid(WS-i)
+             if WS-MoveFrom(WS-i) < 1 or
+                WS-MoveFrom(WS-i) > WS-StackCount or
+                WS-MoveTo(WS-i) < 1 or
+                WS-MoveTo(WS-i) > WS-StackCount then
+               move 0 to WS-MoveValid(WS-i)
+               move "stack number out of range" to
+                 WS-MoveReject-Reason
+             else
+               if WS-Stack(WS-MoveFrom(WS-i), 1) = " " then
+                 move 0 to WS-MoveValid(WS-i)
+                 move "source stack is empty" to
+                   WS-MoveReject-Reason
+               else
+                 move WS-MoveTo(WS-i) to WS-CountStackNo
+                 perform count-stack-used
+                 if WS-StackHeight - WS-CountStackUsed
+                    < WS-MoveCount(WS-i) then
+                   move 0 to WS-MoveValid(WS-i)
+                   move "move would overfill destination stack" to
+                     WS-MoveReject-Reason
+                 end-if
+               end-if
+             end-if
+             if WS-MoveValid(WS-i) = 0
+               add 1 to WS-MoveRejectCount
+               move WS-i to WS-MoveReject-InstrNo
+               move WS-MoveReject-Line to MoveRejectsLog-Line
+               write MoveRejectsLog-Line
+               move "2022" to WS-ExceptionLedger-Year
+               move "05" to WS-ExceptionLedger-Day
+               move "Day-05a" to WS-ExceptionLedger-Program
+               move WS-i to WS-ExceptionLedger-LineNo
+               move WS-MoveReject-Reason to
+                 WS-ExceptionLedger-Reason
+               move WS-ExceptionLedger-Line to ExceptionLedger-Line
+               write ExceptionLedger-Line
+             end-if
+           .
+
+      *    a move can still run out of room mid-transfer even after
+      *    validate-move-instructions passed it - a multi-crate move
+      *    can exhaust the source or fill the destination partway
+      *    through its own crates. logged the same way a pre-flight
+      *    rejection is.
+           reject-stale-move.
+             add 1 to WS-MoveRejectCount
+             move WS-i to WS-MoveReject-InstrNo
+             move "stack state changed before move ran" to
+               WS-MoveReject-Reason
+             move WS-MoveReject-Line to MoveRejectsLog-Line
+             write MoveRejectsLog-Line
+             move "2022" to WS-ExceptionLedger-Year
+             move "05" to WS-ExceptionLedger-Day
+             move "Day-05a" to WS-ExceptionLedger-Program
+             move WS-i to WS-ExceptionLedger-LineNo
+             move WS-MoveReject-Reason to
+               WS-ExceptionLedger-Reason
+             move WS-ExceptionLedger-Line to ExceptionLedger-Line
+             write ExceptionLedger-Line
+           .
+
+           count-stack-used.
+             move 0 to WS-CountStackUsed
+             perform varying WS-k from 1 by 1
+                     until WS-k > WS-StackHeight
+               if WS-Stack(WS-CountStackNo, WS-k) not = " "
+                 add 1 to WS-CountStackUsed
+               end-if
+             end-perform
+           .
+
+           write-transaction-record.
+             move WS-i to WS-Transaction-InstrNo
+             move WS-Stack(WS-MoveFrom(WS-i), WS-MoveFromIdx)
+               to WS-Transaction-Crate
+             move WS-MoveFrom(WS-i) to WS-Transaction-From
+             move WS-MoveTo(WS-i) to WS-Transaction-To
+             move WS-Transaction-Line to TransactionLog-Line
+             write TransactionLog-Line
+           .
+
+           emit-top-crates.
+             move spaces to WS-TopCrates
+             perform varying WS-i from 1 by 1 until WS-i > WS-StackCount
+               move 0 to WS-TopIdx
+               perform varying WS-k from 1 by 1
+                       until WS-k > WS-StackHeight
+                 if WS-Stack(WS-i, WS-k) not = " "
+                   move WS-k to WS-TopIdx
+                 end-if
+               end-perform
+               if WS-TopIdx not = 0
+                 move WS-Stack(WS-i, WS-TopIdx) to WS-TopCrates(WS-i:1)
+               end-if
+             end-perform
+             display "top crates: " WS-TopCrates(1:WS-StackCount)
+           .
+
            print-stacks.
              display "stacks (top-down reversed):"
              perform varying WS-print-j
                      from 1
                      by 1
-                     until WS-print-j > 26
+                     until WS-print-j > WS-StackHeight
                move " " to WS-print-var
                perform varying WS-print-i
                        from WS-StackCount
@@ -181,8 +616,10 @@
                      WS-print-var
                    ) to WS-print-var
                end-perform
-               if WS-print-var not equals " " then
+               if WS-print-var not = " " then
                  display "  " WS-print-var
                end-if
              end-perform
            .
+
+           copy "elapsedp.cpy".
