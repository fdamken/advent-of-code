@@ -0,0 +1,159 @@
+       identification division.
+           program-id. Day-Trend-Report.
+      *    reads results-ledger.txt - the same shared ledger the batch
+      *    driver and the golden-answer regression check already read
+      *    - and reports, for every day/part this year, whether the
+      *    answer moved up, down or stayed level compared to the most
+      *    recent prior year on record. with only one year's worth of
+      *    answers in the ledger so far every row comes back "FIRST
+      *    YEAR ON RECORD", but the report is written to carry forward
+      *    once a second year's results land in the same ledger.
+       environment division.
+           input-output section.
+             file-control.
+               select ResultsLedger assign to "results-ledger.txt"
+                 organization is line sequential
+                 file status is WS-File-Status-Code.
+               select TrendReport assign to "day-trend-report.txt"
+                 organization is line sequential.
+       data division.
+           file section.
+             fd ResultsLedger.
+                01 ResultsLedger-Line pic X(80).
+             fd TrendReport.
+                01 TrendReport-Line pic X(80).
+           working-storage section.
+             copy "filestat.cpy".
+             copy "resultlg.cpy".
+             01 WS-EOF pic 9 value zero.
+      *      one row per distinct year/day/part seen in the ledger -
+      *      the ledger is append-only and a program may have run more
+      *      than once, so only the latest answer for a given
+      *      year/day/part is kept, the same rule the regression check
+      *      already uses.
+             01 WS-LedgerTableCount pic 9(04) value zero.
+             01 WS-LedgerTable.
+                05 WS-LE-Entry occurs 0 to 2000 times
+                     depending on WS-LedgerTableCount.
+                   10 WS-LE-Year   pic X(4).
+                   10 WS-LE-Day    pic X(2).
+                   10 WS-LE-Part   pic X(20).
+                   10 WS-LE-Answer pic 9(16).
+             01 WS-t     pic 9(04).
+             01 WS-Found pic 9.
+             01 WS-RowCount pic 9(04) value zero.
+      *      the previous row's day/part/year/answer, used to tell
+      *      whether the current row starts a new day/part group (so
+      *      there is nothing yet to compare against) or continues one
+      *      (so this year's answer can be weighed against the last).
+             01 WS-Prev-Day    pic X(2)  value spaces.
+             01 WS-Prev-Part   pic X(20) value spaces.
+             01 WS-Prev-Answer pic 9(16) value zero.
+             01 WS-Prev-Known  pic 9     value zero.
+             01 WS-Delta pic S9(16).
+             01 WS-Trend-Line.
+                05 WS-Trend-Year    pic X(4).
+                05 FILLER           pic X(1) value space.
+                05 WS-Trend-Day     pic X(2).
+                05 FILLER           pic X(1) value space.
+                05 WS-Trend-Part    pic X(20).
+                05 FILLER           pic X(1) value space.
+                05 WS-Trend-Answer  pic Z(16).
+                05 FILLER           pic X(1) value space.
+                05 WS-Trend-Verdict pic X(20).
+                05 FILLER           pic X(1) value space.
+                05 WS-Trend-Delta   pic -Z(15).
+       procedure division.
+           perform load-ledger-table
+           if WS-LedgerTableCount = 0
+             display "Day-Trend-Report: no results-ledger.txt yet - "
+               "run the batch driver first"
+           else
+             sort WS-LE-Entry
+               ascending key WS-LE-Day
+               ascending key WS-LE-Part
+               ascending key WS-LE-Year
+             open output TrendReport
+             perform varying WS-t from 1 by 1
+                     until WS-t > WS-LedgerTableCount
+               perform write-trend-record
+             end-perform
+             close TrendReport
+             display WS-RowCount
+               " trend row(s) written to day-trend-report.txt"
+           end-if
+           goback.
+
+           load-ledger-table.
+             move zero to WS-EOF
+             move zero to WS-LedgerTableCount
+             open input ResultsLedger
+             if WS-File-Status-Error
+               display "Day-Trend-Report: no results-ledger.txt yet "
+                 "- run the batch driver first"
+             else
+               perform until WS-EOF = 1
+                 read ResultsLedger into WS-Ledger-Line
+                   at end move 1 to WS-EOF
+                   not at end perform record-ledger-entry
+                 end-read
+               end-perform
+               close ResultsLedger
+             end-if
+           .
+
+           record-ledger-entry.
+             move 0 to WS-Found
+             perform varying WS-t from 1 by 1
+                     until WS-t > WS-LedgerTableCount
+               if WS-LE-Year(WS-t) = WS-Ledger-Year
+                  and WS-LE-Day(WS-t) = WS-Ledger-Day
+                  and WS-LE-Part(WS-t) = WS-Ledger-Part
+                 move 1 to WS-Found
+                 exit perform
+               end-if
+             end-perform
+             if WS-Found = 0
+               add 1 to WS-LedgerTableCount
+               move WS-LedgerTableCount to WS-t
+             end-if
+             move WS-Ledger-Year to WS-LE-Year(WS-t)
+             move WS-Ledger-Day to WS-LE-Day(WS-t)
+             move WS-Ledger-Part to WS-LE-Part(WS-t)
+             move function numval(WS-Ledger-Answer)
+               to WS-LE-Answer(WS-t)
+           .
+
+      *    the table is sorted by day/part/year, so a change of day or
+      *    part means this row is the first year on record for that
+      *    day/part; otherwise it is compared against the row just
+      *    written for the same day/part.
+           write-trend-record.
+             add 1 to WS-RowCount
+             move spaces to WS-Trend-Line
+             move WS-LE-Year(WS-t) to WS-Trend-Year
+             move WS-LE-Day(WS-t) to WS-Trend-Day
+             move WS-LE-Part(WS-t) to WS-Trend-Part
+             move WS-LE-Answer(WS-t) to WS-Trend-Answer
+             if WS-Prev-Known = 0
+                or WS-LE-Day(WS-t) not = WS-Prev-Day
+                or WS-LE-Part(WS-t) not = WS-Prev-Part
+               move "FIRST YEAR ON RECORD" to WS-Trend-Verdict
+               move zero to WS-Trend-Delta
+             else
+               compute WS-Delta =
+                 WS-LE-Answer(WS-t) - WS-Prev-Answer
+               move WS-Delta to WS-Trend-Delta
+               evaluate true
+                 when WS-Delta > 0 move "INCREASED" to WS-Trend-Verdict
+                 when WS-Delta < 0 move "DECREASED" to WS-Trend-Verdict
+                 when other move "UNCHANGED" to WS-Trend-Verdict
+               end-evaluate
+             end-if
+             move WS-Trend-Line to TrendReport-Line
+             write TrendReport-Line
+             move WS-LE-Day(WS-t) to WS-Prev-Day
+             move WS-LE-Part(WS-t) to WS-Prev-Part
+             move WS-LE-Answer(WS-t) to WS-Prev-Answer
+             move 1 to WS-Prev-Known
+           .
