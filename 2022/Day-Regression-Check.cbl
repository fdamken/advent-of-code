@@ -0,0 +1,205 @@
+       identification division.
+           program-id. Day-Regression-Check.
+      *    catches an accidental change in any Day-NN program's output
+      *    by comparing the results-ledger.txt rows from the most
+      *    recent run of each year/day/part against a blessed
+      *    golden-answers.txt snapshot. run with no parameter to check
+      *    the current ledger against the golden file; run with
+      *    REBUILD as the first command-line parameter to bless the
+      *    current ledger as the new golden-answers.txt, the way a
+      *    maintainer would after confirming a change was intentional.
+       environment division.
+           input-output section.
+             file-control.
+               select ResultsLedger assign to "results-ledger.txt"
+                 organization is line sequential
+                 file status is WS-File-Status-Code.
+               select GoldenAnswers assign to "golden-answers.txt"
+                 organization is line sequential
+                 file status is WS-Golden-Status.
+      *        every mismatch or ledger entry the golden file has no
+      *        answer for, so a failing check can be diagnosed without
+      *        re-running the whole batch by hand.
+               select RegressionLog
+                 assign to "day-regression-mismatches.txt"
+                 organization is line sequential.
+       data division.
+           file section.
+             fd ResultsLedger.
+                01 ResultsLedger-Line pic X(80).
+             fd GoldenAnswers.
+                01 GoldenAnswers-Line pic X(80).
+             fd RegressionLog.
+                01 RegressionLog-Line pic X(80).
+           working-storage section.
+             copy "filestat.cpy".
+             01 WS-Golden-Status pic XX.
+             88 WS-Golden-OK     value "00".
+             88 WS-Golden-Error  value "30" thru "99".
+             copy "resultlg.cpy".
+             01 WS-Mode-Param pic X(8).
+             01 WS-EOF        pic 9 value zero.
+      *      the latest answer seen for each year/day/part key, built
+      *      once from results-ledger.txt and shared by both modes -
+      *      REBUILD writes it straight out, CHECK compares it against
+      *      the golden file row by row.
+             01 WS-LedgerTableCount pic 9(04) value zero.
+             01 WS-LedgerTable.
+                05 WS-LE-Entry occurs 0 to 2000 times
+                     depending on WS-LedgerTableCount.
+                   10 WS-LE-Year   pic X(4).
+                   10 WS-LE-Day    pic X(2).
+                   10 WS-LE-Part   pic X(20).
+                   10 WS-LE-Answer pic Z(16).
+             01 WS-t       pic 9(04).
+             01 WS-Found   pic 9.
+             01 WS-PassCount    pic 9(04) value zero.
+             01 WS-FailCount    pic 9(04) value zero.
+             01 WS-MissingCount pic 9(04) value zero.
+             01 WS-Regression-Line.
+                05 WS-Regression-Year   pic X(4).
+                05 FILLER               pic X(1) value space.
+                05 WS-Regression-Day    pic X(2).
+                05 FILLER               pic X(1) value space.
+                05 WS-Regression-Part   pic X(20).
+                05 FILLER               pic X(1) value space.
+                05 WS-Regression-Reason pic X(9).
+                05 FILLER               pic X(1) value space.
+                05 WS-Regression-Golden pic Z(16).
+                05 FILLER               pic X(1) value space.
+                05 WS-Regression-Actual pic Z(16).
+       procedure division.
+           accept WS-Mode-Param from command-line
+           if WS-Mode-Param = "REBUILD" or WS-Mode-Param = "rebuild"
+             perform rebuild-golden-file
+           else
+             perform check-against-golden
+           end-if
+           goback.
+
+           load-ledger-table.
+             move zero to WS-EOF
+             move zero to WS-LedgerTableCount
+             open input ResultsLedger
+             if WS-File-Status-Error
+               display "Day-Regression-Check: no results-ledger.txt "
+                 "yet - run the batch driver first"
+             else
+               perform until WS-EOF = 1
+                 read ResultsLedger into WS-Ledger-Line
+                   at end move 1 to WS-EOF
+                   not at end perform record-ledger-entry
+                 end-read
+               end-perform
+               close ResultsLedger
+             end-if
+           .
+
+      *    keeps only the most recently read answer for a given
+      *    year/day/part, since the ledger is append-only and a
+      *    program may have been run more than once.
+           record-ledger-entry.
+             move 0 to WS-Found
+             perform varying WS-t from 1 by 1
+                     until WS-t > WS-LedgerTableCount
+               if WS-LE-Year(WS-t) = WS-Ledger-Year
+                  and WS-LE-Day(WS-t) = WS-Ledger-Day
+                  and WS-LE-Part(WS-t) = WS-Ledger-Part
+                 move 1 to WS-Found
+                 exit perform
+               end-if
+             end-perform
+             if WS-Found = 0
+               add 1 to WS-LedgerTableCount
+               move WS-LedgerTableCount to WS-t
+             end-if
+             move WS-Ledger-Year to WS-LE-Year(WS-t)
+             move WS-Ledger-Day to WS-LE-Day(WS-t)
+             move WS-Ledger-Part to WS-LE-Part(WS-t)
+             move WS-Ledger-Answer to WS-LE-Answer(WS-t)
+           .
+
+           rebuild-golden-file.
+             perform load-ledger-table
+             if WS-LedgerTableCount = 0
+               display "Day-Regression-Check: nothing to bless, "
+                 "golden-answers.txt left unchanged"
+             else
+               open output GoldenAnswers
+               perform varying WS-t from 1 by 1
+                       until WS-t > WS-LedgerTableCount
+                 move spaces to WS-Ledger-Line
+                 move WS-LE-Year(WS-t) to WS-Ledger-Year
+                 move WS-LE-Day(WS-t) to WS-Ledger-Day
+                 move WS-LE-Part(WS-t) to WS-Ledger-Part
+                 move WS-LE-Answer(WS-t) to WS-Ledger-Answer
+                 move WS-Ledger-Line to GoldenAnswers-Line
+                 write GoldenAnswers-Line
+               end-perform
+               close GoldenAnswers
+               display WS-LedgerTableCount
+                 " golden answer(s) blessed to golden-answers.txt"
+             end-if
+           .
+
+           check-against-golden.
+             perform load-ledger-table
+             move zero to WS-EOF
+             open input GoldenAnswers
+             if WS-Golden-Error
+               display "Day-Regression-Check: no golden-answers.txt "
+                 "yet - run with REBUILD to bless the current ledger"
+             else
+               open output RegressionLog
+               perform until WS-EOF = 1
+                 read GoldenAnswers into WS-Ledger-Line
+                   at end move 1 to WS-EOF
+                   not at end perform compare-golden-entry
+                 end-read
+               end-perform
+               close GoldenAnswers
+               close RegressionLog
+               display "regression check: " WS-PassCount " passed, "
+                 WS-FailCount " changed, " WS-MissingCount " missing"
+               if WS-FailCount > 0 or WS-MissingCount > 0
+                 display "see day-regression-mismatches.txt for detail"
+               end-if
+             end-if
+           .
+
+           compare-golden-entry.
+             move 0 to WS-Found
+             perform varying WS-t from 1 by 1
+                     until WS-t > WS-LedgerTableCount
+               if WS-LE-Year(WS-t) = WS-Ledger-Year
+                  and WS-LE-Day(WS-t) = WS-Ledger-Day
+                  and WS-LE-Part(WS-t) = WS-Ledger-Part
+                 move 1 to WS-Found
+                 exit perform
+               end-if
+             end-perform
+             if WS-Found = 0
+               add 1 to WS-MissingCount
+               move "MISSING" to WS-Regression-Reason
+               move zero to WS-Regression-Actual
+               perform write-regression-record
+             else
+               if WS-LE-Answer(WS-t) = WS-Ledger-Answer
+                 add 1 to WS-PassCount
+               else
+                 add 1 to WS-FailCount
+                 move "MISMATCH" to WS-Regression-Reason
+                 move WS-LE-Answer(WS-t) to WS-Regression-Actual
+                 perform write-regression-record
+               end-if
+             end-if
+           .
+
+           write-regression-record.
+             move WS-Ledger-Year to WS-Regression-Year
+             move WS-Ledger-Day to WS-Regression-Day
+             move WS-Ledger-Part to WS-Regression-Part
+             move WS-Ledger-Answer to WS-Regression-Golden
+             move WS-Regression-Line to RegressionLog-Line
+             write RegressionLog-Line
+           .
